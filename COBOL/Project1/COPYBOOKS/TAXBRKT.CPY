@@ -0,0 +1,29 @@
+      ************************************************************
+      *  TAXBRKT - Graduated federal/state tax bracket table,    *
+      *            shared by PROJECT1 and PROJECT1B so both the  *
+      *            interactive and batch tax estimators use the  *
+      *            same withholding rates.  TB-MAX-SALARY is the *
+      *            top of each bracket; the last bracket's       *
+      *            TB-MAX-SALARY catches everything above it.    *
+      ************************************************************
+       01  TAX-BRACKET-VALUES.
+           05  FILLER                  PIC 9(6)     VALUE 020000.
+           05  FILLER                  PIC V999     VALUE .100.
+           05  FILLER                  PIC V999     VALUE .030.
+           05  FILLER                  PIC 9(6)     VALUE 050000.
+           05  FILLER                  PIC V999     VALUE .150.
+           05  FILLER                  PIC V999     VALUE .050.
+           05  FILLER                  PIC 9(6)     VALUE 100000.
+           05  FILLER                  PIC V999     VALUE .220.
+           05  FILLER                  PIC V999     VALUE .060.
+           05  FILLER                  PIC 9(6)     VALUE 999999.
+           05  FILLER                  PIC V999     VALUE .280.
+           05  FILLER                  PIC V999     VALUE .070.
+
+       01  TAX-BRACKET-TABLE REDEFINES TAX-BRACKET-VALUES.
+           05  TAX-BRACKET             OCCURS 4 TIMES.
+               10  TB-MAX-SALARY       PIC 9(6).
+               10  TB-FEDERAL-RATE     PIC V999.
+               10  TB-STATE-RATE       PIC V999.
+
+       77  TB-IDX                      PIC 9         VALUE 1.
