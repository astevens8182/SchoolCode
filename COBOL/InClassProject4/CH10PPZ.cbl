@@ -0,0 +1,82 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH10PPZ.
+      ************************************************************
+      *  CH10PPZ  -  Year-end zeroing utility for the YTD salary *
+      *              accumulation file CH10PPB rolls dept/terr   *
+      *              totals into (680-UPDATE-YTD-RTN).  Run once *
+      *              at year end to start the next year's        *
+      *              accumulation at zero without losing the     *
+      *              dept/terr keys already on file.              *
+      ************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YTD-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPY.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS YTD-DEPT-TERR
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YTD-FILE.
+       01  YTD-REC.
+           05  YTD-DEPT-TERR.
+               10  YTD-DEPT             PIC XX.
+               10  YTD-TERR             PIC XX.
+           05  YTD-SALARY              PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  ARE-THERE-MORE-RECORDS  PIC X(3)     VALUE 'YES'.
+               88  MORE-RECORDS                     VALUE 'YES'.
+               88  NO-MORE-RECORDS                  VALUE 'NO '.
+
+           05  WS-YTD-FILE-STATUS      PIC XX       VALUE ZEROS.
+               88  WS-YTD-FILE-OK                   VALUE '00'.
+
+           05  WS-ZEROED-COUNT         PIC 9(5)     VALUE ZEROS.
+
+       PROCEDURE DIVISION.
+      **********************************************************
+      *  100-MAIN-MODULE - Controls direction of program logic *
+      **********************************************************
+       100-MAIN-MODULE.
+           PERFORM 800-INITIALIZATION-RTN.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ YTD-FILE NEXT RECORD
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 400-ZERO-RECORD-RTN
+               END-READ
+           END-PERFORM.
+
+           DISPLAY 'CH10PPZ - YTD RECORDS ZEROED: ' WS-ZEROED-COUNT.
+
+           PERFORM 900-END-OF-JOB-RTN.
+
+           STOP RUN.
+
+      **********************************************************
+      *  400-ZERO-RECORD-RTN - Zeroes one dept/terr YTD salary *
+      **********************************************************
+       400-ZERO-RECORD-RTN.
+           MOVE ZEROS TO YTD-SALARY
+           REWRITE YTD-REC
+           ADD 1 TO WS-ZEROED-COUNT.
+
+      **********************************************************
+      *  800-INITIALIZATION-RTN - Opens the YTD file I-O       *
+      **********************************************************
+       800-INITIALIZATION-RTN.
+           OPEN I-O YTD-FILE.
+
+      **********************************************************
+      *  900-END-OF-JOB-RTN - Closes the YTD file              *
+      **********************************************************
+       900-END-OF-JOB-RTN.
+           CLOSE YTD-FILE.
