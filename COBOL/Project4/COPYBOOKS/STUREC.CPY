@@ -0,0 +1,23 @@
+      ************************************************************
+      *  STUREC - Student master record layout, shared by        *
+      *           PROJECT4 (reads it) and CH1004M (maintains     *
+      *           the indexed master PROJECT4 reads it from).    *
+      *           COPY this under the 01-level record name each  *
+      *           program already uses for its student record.   *
+      ************************************************************
+           05  SOC-SEC-NO-IN               PIC X(9).
+           05  NAME-IN                     PIC X(21).
+           05  CLASS-IN                    PIC X.
+               88  FRESHMAN                    VALUE "1".
+               88  SOPHOMORE                   VALUE "2".
+               88  JUNIOR                      VALUE "3".
+               88  SENIOR                      VALUE "4".
+           05  SCHOOL-IN                   PIC X.
+               88  BUSINESS                    VALUE "1".
+               88  ARTS                        VALUE "2".
+               88  ENGINEERING                 VALUE "3".
+           05  GPA-IN                      PIC 9V99.
+           05  CREDITS-IN                  PIC 9(3).
+           05  ACTIVE-FLAG-IN              PIC X.
+               88  STUDENT-ACTIVE              VALUE 'A'.
+               88  STUDENT-INACTIVE            VALUE 'I'.
