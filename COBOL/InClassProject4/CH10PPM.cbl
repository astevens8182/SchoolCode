@@ -0,0 +1,252 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH10PPM.
+      ************************************************************
+      *  CH10PPM  -  Maintenance program for the employee master *
+      *              indexed file that CH10PPB reads instead of  *
+      *              the old hand-edited CH10PP.DAT extract.     *
+      *              Reads ADD/CHANGE/DELETE transactions and    *
+      *              applies them to the master keyed on         *
+      *              IN-EMPLOYEE-NO.  DELETE deactivates rather  *
+      *              than physically removing the record so      *
+      *              CH10PPB can keep reading in key order.      *
+      ************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT EMP-MASTER-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IN-EMPLOYEE-NO
+               ALTERNATE RECORD KEY IS IN-DEPT-TERR-JOBCLASS-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPT.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MAINT-REPORT-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPM.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  EMP-MASTER-FILE.
+       01  EMP-MASTER-REC.
+           COPY EMPREC.
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05  TR-TRANS-CODE           PIC X.
+               88  TR-ADD                   VALUE 'A'.
+               88  TR-CHANGE                VALUE 'C'.
+               88  TR-DELETE                VALUE 'D'.
+           05  TR-EMPLOYEE-DATA.
+               10  TR-DEPT              PIC XX.
+               10  TR-TERR              PIC XX.
+               10  TR-EMPLOYEE-NO       PIC X(3).
+               10  TR-EMPLOYEE-NAME     PIC X(20).
+               10  TR-ANNUAL-SALARY     PIC 9(5).
+               10  TR-JOB-CLASS         PIC XX.
+
+       FD  MAINT-REPORT-FILE.
+       01  MAINT-REPORT-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  ARE-THERE-MORE-TRANS    PIC X(3)     VALUE 'YES'.
+               88  MORE-TRANS                       VALUE 'YES'.
+               88  NO-MORE-TRANS                    VALUE 'NO '.
+
+           05  WS-MASTER-STATUS        PIC XX       VALUE ZEROS.
+               88  WS-MASTER-OK                     VALUE '00'.
+               88  WS-MASTER-NOT-FOUND              VALUE '23'.
+               88  WS-MASTER-DUP-KEY                VALUE '22'.
+
+           05  WS-ADD-COUNT            PIC 9(5)     VALUE ZEROS.
+           05  WS-CHANGE-COUNT         PIC 9(5)     VALUE ZEROS.
+           05  WS-DELETE-COUNT         PIC 9(5)     VALUE ZEROS.
+           05  WS-ERROR-COUNT          PIC 9(5)     VALUE ZEROS.
+
+       01  DL-TRANS-LINE.
+           05  DL-OUT-CODE             PIC X.
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-EMPLOYEE-NO      PIC X(3).
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-EMPLOYEE-NAME    PIC X(20).
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-RESULT           PIC X(30).
+
+       01  DL-SUMMARY-LINE.
+           05                          PIC X(20)    VALUE SPACES.
+           05  DL-OUT-LABEL            PIC X(20).
+           05  DL-OUT-COUNT            PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      **********************************************************
+      *  100-MAIN-MODULE - Controls direction of program logic *
+      **********************************************************
+       100-MAIN-MODULE.
+           PERFORM 800-INITIALIZATION-RTN.
+
+           PERFORM UNTIL NO-MORE-TRANS
+               READ TRANS-FILE
+                  AT END
+                     MOVE 'NO ' TO ARE-THERE-MORE-TRANS
+                  NOT AT END
+                     PERFORM 400-PROCESS-TRANS-RTN
+               END-READ
+           END-PERFORM.
+
+           PERFORM 700-END-PROGRAM-RTN.
+
+           PERFORM 900-END-OF-JOB-RTN.
+
+           STOP RUN.
+
+      **********************************************************
+      *  400-PROCESS-TRANS-RTN - Routes one transaction to its *
+      *                          ADD/CHANGE/DELETE paragraph   *
+      **********************************************************
+       400-PROCESS-TRANS-RTN.
+           EVALUATE TRUE
+               WHEN TR-ADD
+                   PERFORM 410-ADD-RTN
+               WHEN TR-CHANGE
+                   PERFORM 420-CHANGE-RTN
+               WHEN TR-DELETE
+                   PERFORM 430-DELETE-RTN
+               WHEN OTHER
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
+                   MOVE TR-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+                   MOVE 'INVALID TRANSACTION CODE' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE.
+
+      **********************************************************
+      *  410-ADD-RTN - Adds a new employee to the master        *
+      **********************************************************
+       410-ADD-RTN.
+           MOVE TR-DEPT TO IN-DEPT
+           MOVE TR-TERR TO IN-TERR
+           MOVE TR-EMPLOYEE-NO TO IN-EMPLOYEE-NO
+           MOVE TR-EMPLOYEE-NAME TO IN-EMPLOYEE-NAME
+           MOVE TR-ANNUAL-SALARY TO IN-ANNUAL-SALARY
+           MOVE TR-JOB-CLASS TO IN-JOB-CLASS
+           MOVE 'A' TO IN-ACTIVE-FLAG
+
+           WRITE EMP-MASTER-REC
+               INVALID KEY
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
+                   MOVE TR-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+                   MOVE 'DUPLICATE EMPLOYEE NUMBER' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
+                   MOVE TR-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+                   MOVE 'ADDED' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+      **********************************************************
+      *  420-CHANGE-RTN - Rewrites an existing employee's data *
+      **********************************************************
+       420-CHANGE-RTN.
+           MOVE TR-EMPLOYEE-NO TO IN-EMPLOYEE-NO
+           READ EMP-MASTER-FILE
+               INVALID KEY
+                   PERFORM 440-NOT-FOUND-RTN
+               NOT INVALID KEY
+                   MOVE TR-DEPT TO IN-DEPT
+                   MOVE TR-TERR TO IN-TERR
+                   MOVE TR-EMPLOYEE-NAME TO IN-EMPLOYEE-NAME
+                   MOVE TR-ANNUAL-SALARY TO IN-ANNUAL-SALARY
+                   MOVE TR-JOB-CLASS TO IN-JOB-CLASS
+                   REWRITE EMP-MASTER-REC
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
+                   MOVE TR-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+                   MOVE 'CHANGED' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+
+      **********************************************************
+      *  430-DELETE-RTN - Deactivates an employee (IN-ACTIVE-  *
+      *                   FLAG = 'I') instead of removing the  *
+      *                   record, so the key sequence CH10PPB  *
+      *                   depends on is never disturbed        *
+      **********************************************************
+       430-DELETE-RTN.
+           MOVE TR-EMPLOYEE-NO TO IN-EMPLOYEE-NO
+           READ EMP-MASTER-FILE
+               INVALID KEY
+                   PERFORM 440-NOT-FOUND-RTN
+               NOT INVALID KEY
+                   MOVE 'I' TO IN-ACTIVE-FLAG
+                   REWRITE EMP-MASTER-REC
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
+                   MOVE TR-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+                   MOVE 'DEACTIVATED' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-DELETE-COUNT
+           END-READ.
+
+      **********************************************************
+      *  440-NOT-FOUND-RTN - Common not-on-file error listing  *
+      **********************************************************
+       440-NOT-FOUND-RTN.
+           MOVE TR-TRANS-CODE TO DL-OUT-CODE
+           MOVE TR-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
+           MOVE TR-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+           MOVE 'EMPLOYEE NOT ON MASTER FILE' TO DL-OUT-RESULT
+           WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+           ADD 1 TO WS-ERROR-COUNT.
+
+      **********************************************************
+      *  700-END-PROGRAM-RTN - Prints the run summary counts   *
+      **********************************************************
+       700-END-PROGRAM-RTN.
+           MOVE SPACES TO MAINT-REPORT-REC
+           WRITE MAINT-REPORT-REC AFTER ADVANCING 2 LINES
+           MOVE 'EMPLOYEES ADDED    ' TO DL-OUT-LABEL
+           MOVE WS-ADD-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE
+           MOVE 'EMPLOYEES CHANGED  ' TO DL-OUT-LABEL
+           MOVE WS-CHANGE-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE
+           MOVE 'EMPLOYEES DELETED  ' TO DL-OUT-LABEL
+           MOVE WS-DELETE-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE
+           MOVE 'TRANS IN ERROR      ' TO DL-OUT-LABEL
+           MOVE WS-ERROR-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE.
+
+      **********************************************************
+      *  800-INITIALIZATION-RTN - Opens master I-O so ADD can  *
+      *                           WRITE new records and        *
+      *                           CHANGE/DELETE can REWRITE    *
+      **********************************************************
+       800-INITIALIZATION-RTN.
+           OPEN I-O EMP-MASTER-FILE
+                INPUT TRANS-FILE
+                OUTPUT MAINT-REPORT-FILE.
+
+      **********************************************************
+      *  900-END-OF-JOB-RTN - Closes the files                 *
+      **********************************************************
+       900-END-OF-JOB-RTN.
+           CLOSE EMP-MASTER-FILE
+                 TRANS-FILE
+                 MAINT-REPORT-FILE.
