@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT1B.
+      ************************************************************
+      *  PROJECT1B  -  Batch version of PROJECT1's tax estimator.*
+      *              Reads EMPLOYEE-NAME-IN/SALARY-IN pairs from *
+      *              a line sequential file (same field layout   *
+      *              as PROJECT1's KEYED-FIELDS) instead of      *
+      *              prompting for them one at a time, so a      *
+      *              whole department can be run in one pass.    *
+      *              Uses the same tax logic as PROJECT1's        *
+      *              200-PROCESS-AND-CREATE-OUTPUT paragraph.     *
+      ************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALARY-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\PROJECT1\PROJECT1.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT TAX-REPORT-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\PROJECT1\PROJECT1.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALARY-FILE.
+       01  SALARY-FILE-REC.
+           05  IN-EMPLOYEE-NAME        PIC X(30).
+           05  IN-SALARY               PIC 9(6).
+
+       FD  TAX-REPORT-FILE.
+       01  TAX-REPORT-REC              PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  ARE-THERE-MORE-RECORDS  PIC X(3)     VALUE 'YES'.
+               88  MORE-RECORDS                     VALUE 'YES'.
+               88  NO-MORE-RECORDS                  VALUE 'NO '.
+
+           05  WS-FEDERAL-TAX          PIC 9(6)V99  VALUE ZEROS.
+           05  WS-STATE-TAX            PIC 9(5)V99  VALUE ZEROS.
+           05  WS-FICA-TAX             PIC 9(5)V99  VALUE ZEROS.
+           05  WS-MEDICARE-TAX         PIC 9(5)V99  VALUE ZEROS.
+           05  WS-NET-PAY              PIC 9(6)V99  VALUE ZEROS.
+
+           05  WS-TOT-FEDERAL-TAX      PIC 9(8)V99  VALUE ZEROS.
+           05  WS-TOT-STATE-TAX        PIC 9(7)V99  VALUE ZEROS.
+           05  WS-TOT-NET-PAY          PIC 9(8)V99  VALUE ZEROS.
+           05  WS-EMPLOYEE-COUNT       PIC 9(5)     VALUE ZEROS.
+
+       COPY TAXBRKT.
+
+       01  DL-EMPLOYEE-LINE.
+           05  DL-OUT-EMPLOYEE-NAME    PIC X(30).
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(13)
+              VALUE 'FEDERAL TAX '.
+           05  DL-OUT-FEDERAL-TAX      PIC $$$,$$$,$$9.99.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(11)
+              VALUE 'STATE TAX '.
+           05  DL-OUT-STATE-TAX        PIC $$$,$$9.99.
+
+       01  DL-EMPLOYEE-LINE2.
+           05                          PIC X(32)    VALUE SPACES.
+           05                          PIC X(6)
+              VALUE 'FICA '.
+           05  DL-OUT-FICA-TAX         PIC $$$,$$9.99.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(10)
+              VALUE 'MEDICARE '.
+           05  DL-OUT-MEDICARE-TAX     PIC $$$,$$9.99.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(9)
+              VALUE 'NET PAY '.
+           05  DL-OUT-NET-PAY          PIC $$$,$$$,$$9.99.
+
+       01  DL-TOTAL-LINE.
+           05                          PIC X(23)
+              VALUE 'GRAND TOTAL FEDERAL TAX'.
+           05                          PIC X          VALUE SPACES.
+           05  DL-OUT-TOT-FEDERAL-TAX  PIC $$,$$$,$$9.99.
+           05                          PIC X(3)       VALUE SPACES.
+           05                          PIC X(21)
+              VALUE 'GRAND TOTAL STATE TAX'.
+           05                          PIC X          VALUE SPACES.
+           05  DL-OUT-TOT-STATE-TAX    PIC $$,$$$,$$9.99.
+
+       01  DL-TOTAL-LINE2.
+           05                          PIC X(19)
+              VALUE 'GRAND TOTAL NET PAY'.
+           05                          PIC X          VALUE SPACES.
+           05  DL-OUT-TOT-NET-PAY      PIC $$,$$$,$$9.99.
+
+       PROCEDURE DIVISION.
+      **********************************************************
+      *  100-MAIN-MODULE - Controls direction of program logic *
+      **********************************************************
+       100-MAIN-MODULE.
+           PERFORM 800-INITIALIZATION-RTN.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ SALARY-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-PROCESS-AND-CREATE-OUTPUT
+               END-READ
+           END-PERFORM.
+
+           PERFORM 700-END-PROGRAM-RTN.
+
+           PERFORM 900-END-OF-JOB-RTN.
+
+           STOP RUN.
+
+      **********************************************************
+      *  200-PROCESS-AND-CREATE-OUTPUT - Performed from        *
+      *              100-MAIN-MODULE.  Same bracket-driven tax  *
+      *              logic as PROJECT1's interactive paragraph  *
+      *              of the same name, driven by file I/O       *
+      *              instead of ACCEPT.                         *
+      **********************************************************
+       200-PROCESS-AND-CREATE-OUTPUT.
+           MOVE 1 TO TB-IDX
+           PERFORM 250-FIND-BRACKET-RTN
+               UNTIL IN-SALARY <= TB-MAX-SALARY (TB-IDX)
+                     OR TB-IDX = 4
+
+           MULTIPLY IN-SALARY BY TB-FEDERAL-RATE (TB-IDX)
+               GIVING WS-FEDERAL-TAX
+           MULTIPLY IN-SALARY BY TB-STATE-RATE (TB-IDX)
+               GIVING WS-STATE-TAX
+           MULTIPLY IN-SALARY BY .062 GIVING WS-FICA-TAX
+           MULTIPLY IN-SALARY BY .0145 GIVING WS-MEDICARE-TAX
+           SUBTRACT WS-FEDERAL-TAX, WS-STATE-TAX, WS-FICA-TAX,
+               WS-MEDICARE-TAX FROM IN-SALARY GIVING WS-NET-PAY
+
+           MOVE IN-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+           MOVE WS-FEDERAL-TAX TO DL-OUT-FEDERAL-TAX
+           MOVE WS-STATE-TAX TO DL-OUT-STATE-TAX
+           WRITE TAX-REPORT-REC FROM DL-EMPLOYEE-LINE
+
+           MOVE WS-FICA-TAX TO DL-OUT-FICA-TAX
+           MOVE WS-MEDICARE-TAX TO DL-OUT-MEDICARE-TAX
+           MOVE WS-NET-PAY TO DL-OUT-NET-PAY
+           WRITE TAX-REPORT-REC FROM DL-EMPLOYEE-LINE2
+
+           ADD WS-FEDERAL-TAX TO WS-TOT-FEDERAL-TAX
+           ADD WS-STATE-TAX TO WS-TOT-STATE-TAX
+           ADD WS-NET-PAY TO WS-TOT-NET-PAY
+           ADD 1 TO WS-EMPLOYEE-COUNT.
+
+      **********************************************************
+      *  250-FIND-BRACKET-RTN - Performed from 200-PROCESS-    *
+      *              AND-CREATE-OUTPUT, advances TB-IDX to the *
+      *              first bracket whose TB-MAX-SALARY covers  *
+      *              IN-SALARY.                                *
+      **********************************************************
+       250-FIND-BRACKET-RTN.
+           ADD 1 TO TB-IDX.
+
+      **********************************************************
+      *  700-END-PROGRAM-RTN - Prints the grand total line     *
+      **********************************************************
+       700-END-PROGRAM-RTN.
+           MOVE SPACES TO TAX-REPORT-REC
+           WRITE TAX-REPORT-REC AFTER ADVANCING 2 LINES
+
+           MOVE WS-TOT-FEDERAL-TAX TO DL-OUT-TOT-FEDERAL-TAX
+           MOVE WS-TOT-STATE-TAX TO DL-OUT-TOT-STATE-TAX
+           WRITE TAX-REPORT-REC FROM DL-TOTAL-LINE
+
+           MOVE WS-TOT-NET-PAY TO DL-OUT-TOT-NET-PAY
+           WRITE TAX-REPORT-REC FROM DL-TOTAL-LINE2.
+
+      **********************************************************
+      *  800-INITIALIZATION-RTN - Opens the files               *
+      **********************************************************
+       800-INITIALIZATION-RTN.
+           OPEN INPUT SALARY-FILE
+                OUTPUT TAX-REPORT-FILE.
+
+      **********************************************************
+      *  900-END-OF-JOB-RTN - Closes the files                  *
+      **********************************************************
+       900-END-OF-JOB-RTN.
+           CLOSE SALARY-FILE
+                 TAX-REPORT-FILE.
