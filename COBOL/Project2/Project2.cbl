@@ -11,18 +11,70 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT CUST-RAW-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601.SRT".
            SELECT CUST-FILE
-               ASSIGN TO "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601.DAT"
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601S.DAT"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT PRINT-FILE
-               ASSIGN TO "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601.RPT"
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PAYMENT-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601P.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT PURCHASE-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601U.RPT"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REFUND-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601R.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CREDIT-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601C.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT BAL-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601B.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS BAL-CUST-NAME
+               FILE STATUS IS WS-BAL-FILE-STATUS.
+           SELECT DUP-CTL-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT2INFO\CH0601D.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DUP-CTL-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
 
+       FD CUST-RAW-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       01  CUST-RAW-REC                         PIC X(33).
+
+       SD SORT-WORK-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       01  SORT-WORK-REC.
+           05 SW-NAME-FIRST                    PIC X(1).
+           05 SW-NAME-SECOND                   PIC X(1).
+           05 SW-NAME-LAST                     PIC X(10).
+           05 SW-MONTH                         PIC X(2).
+           05 SW-YEAR                          PIC X(4).
+           05 SW-AMOUNT                        PIC X(6).
+           05 SW-TRANS-TYPE                    PIC X(1).
+
        FD CUST-FILE
-           RECORD CONTAINS 32 CHARACTERS.
+           RECORD CONTAINS 33 CHARACTERS.
        01  CUST-FILE-IN.
            05 CUST-NAME-FIRST-IN               PIC X(1).
            05 CUST-NAME-SECOND-IN              PIC X(1).
@@ -30,15 +82,56 @@
            05 DATE-OF-TRANS-MONTH-IN           PIC X(2).
            05 DATE-OF-TRANS-YEAR-IN            PIC X(4).
            05 AMT-OF-TRANS-IN                  PIC X(6).
+           05 AMT-OF-TRANS-NUM REDEFINES
+              AMT-OF-TRANS-IN                  PIC 9(6).
+           05 TRANS-TYPE-IN                    PIC X(1).
+              88 TRANS-IS-PAYMENT                 VALUE 'P'.
+              88 TRANS-IS-PURCHASE                VALUE 'U'.
+              88 TRANS-IS-REFUND                  VALUE 'R'.
+              88 TRANS-IS-CREDIT                  VALUE 'C'.
 
        FD PRINT-FILE
           RECORD CONTAINS 80 CHARACTERS.
        01 PRINT-REC                            PIC X(80).
 
+       FD PAYMENT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+       01 PAYMENT-REC                          PIC X(80).
+
+       FD PURCHASE-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+       01 PURCHASE-REC                         PIC X(80).
+
+       FD REFUND-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+       01 REFUND-REC                           PIC X(80).
+
+       FD CREDIT-FILE
+          RECORD CONTAINS 80 CHARACTERS.
+       01 CREDIT-REC                           PIC X(80).
+
+       FD BAL-FILE.
+       01 BAL-RECORD.
+          05 BAL-CUST-NAME.
+             10 BAL-CUST-NAME-FIRST            PIC X(1).
+             10 BAL-CUST-NAME-SECOND           PIC X(1).
+             10 BAL-CUST-NAME-LAST             PIC X(10).
+          05 BAL-CUST-BALANCE                  PIC S9(9)V99.
+
+       FD DUP-CTL-FILE
+           RECORD CONTAINS 24 CHARACTERS.
+       01 DUP-CTL-REC.
+          05 DUP-CTL-NAME                      PIC X(12).
+          05 DUP-CTL-MONTH                     PIC X(2).
+          05 DUP-CTL-YEAR                      PIC X(4).
+          05 DUP-CTL-AMOUNT                    PIC X(6).
+
        WORKING-STORAGE SECTION.
        01 WORK-AREAS.
           05 ARE-THERE-MORE-RECORDS            PIC XXX
                VALUE 'YES'.
+          05 FIRST-RECORD                      PIC XXX
+               VALUE 'YES'.
           05 WS-DATE.
              10 WS-YEAR                        PIC 9999.
              10 WS-MONTH                       PIC 99.
@@ -47,7 +140,46 @@
                 VALUE ZERO.
           05 WS-LINE-CT                        PIC 99
                 VALUE ZERO.
-       
+          05 WS-YEAR-HOLD                      PIC X(4)
+                VALUE ZEROS.
+          05 WS-MONTH-HOLD                     PIC X(2)
+                VALUE ZEROS.
+          05 WS-YEAR-SUBTOTAL                  PIC 9(8)V99
+                VALUE ZERO.
+          05 WS-MONTH-SUBTOTAL                 PIC 9(7)V99
+                VALUE ZERO.
+          05 WS-GRAND-TOTAL                    PIC 9(9)V99
+                VALUE ZERO.
+          05 WS-BAL-FILE-STATUS                PIC XX
+                VALUE ZEROS.
+             88 WS-BAL-FILE-OK                       VALUE '00'.
+             88 WS-BAL-FILE-NOT-FOUND                VALUE '23'.
+             88 WS-BAL-FILE-DOES-NOT-EXIST           VALUE '35'.
+          05 WS-BAL-CHANGE                     PIC S9(9)V99
+                VALUE ZERO.
+          05 WS-DUP-CTL-STATUS                 PIC XX
+                VALUE ZEROS.
+             88 WS-DUP-CTL-OK                        VALUE '00'.
+          05 WS-DUP-COUNT                      PIC 9(4)
+                VALUE ZERO.
+          05 WS-DUP-IDX                        PIC 9(4)
+                VALUE ZERO.
+          05 WS-DUP-FOUND                      PIC X(3)
+                VALUE 'NO '.
+             88 WS-DUP-IS-FOUND                      VALUE 'YES'.
+          05 WS-CURRENT-KEY.
+             10 WS-CURRENT-NAME                PIC X(12).
+             10 WS-CURRENT-MONTH               PIC X(2).
+             10 WS-CURRENT-YEAR                PIC X(4).
+             10 WS-CURRENT-AMOUNT               PIC X(6).
+
+       01 WS-DUP-TABLE.
+          05 WS-DUP-ENTRY OCCURS 500 TIMES.
+             10 WS-DUP-NAME                    PIC X(12).
+             10 WS-DUP-MONTH                   PIC X(2).
+             10 WS-DUP-YEAR                    PIC X(4).
+             10 WS-DUP-AMOUNT                  PIC X(6).
+
        01 HDR1-OUT.
           05                                   PIC X(25)
                    VALUE SPACES.
@@ -85,7 +217,11 @@
                VALUE SPACES.
           05                                   PIC X(21)
                VALUE 'AMOUNT OF TRANSACTION'.
-       
+          05                                   PIC X(4)
+               VALUE SPACES.
+          05                                   PIC X(4)
+               VALUE 'TYPE'.
+
        01 DETAIL-REC-OUT.
           05                                   PIC X(13)
                VALUE SPACES.
@@ -104,11 +240,67 @@
           05 DATE-OF-TRANS-YEAR-OUT            PIC X(4).
           05                                   PIC X(19).
           05 AMT-OF-TRANS-OUT                  PIC $$$,$$9.
-          
+          05                                   PIC X(4)
+               VALUE SPACES.
+          05 TRANS-TYPE-OUT                    PIC X(8).
+          05                                   PIC X(2)
+               VALUE SPACES.
+          05 DUP-FLAG-OUT                      PIC X(11).
+
+       01 YEAR-HDG-OUT.
+          05                                   PIC X(13)
+               VALUE SPACES.
+          05                                   PIC X(6)
+               VALUE 'YEAR -'.
+          05 YEAR-HDG-YEAR-OUT                 PIC X(4).
+          05                                   PIC X(53)
+               VALUE SPACES.
+
+       01 YEAR-TOTAL-LINE-OUT.
+          05                                   PIC X(13)
+               VALUE SPACES.
+          05                                   PIC X(30)
+               VALUE 'TOTAL TRANSACTIONS FOR YEAR -'.
+          05 YEAR-TOTAL-YEAR-OUT               PIC X(4).
+          05                                   PIC X(2)
+               VALUE SPACES.
+          05 YEAR-TOTAL-AMT-OUT                PIC $$,$$$,$$9.99.
+
+       01 MONTH-TOTAL-LINE-OUT.
+          05                                   PIC X(15)
+               VALUE SPACES.
+          05                                   PIC X(30)
+               VALUE 'TOTAL TRANSACTIONS FOR MONTH -'.
+          05 MONTH-TOTAL-MONTH-OUT             PIC X(2).
+          05                                   PIC X(2)
+               VALUE SPACES.
+          05 MONTH-TOTAL-AMT-OUT               PIC $$,$$9.99.
+
+       01 GRAND-TOTAL-LINE-OUT.
+          05                                   PIC X(13)
+               VALUE SPACES.
+          05                                   PIC X(30)
+               VALUE 'GRAND TOTAL ALL TRANSACTIONS -'.
+          05 GRAND-TOTAL-AMT-OUT               PIC $$$,$$$,$$9.99.
+
        PROCEDURE DIVISION.
        100-MAIN-MODULE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-YEAR
+                                SW-MONTH
+                                SW-NAME-LAST
+                                SW-NAME-FIRST
+               USING CUST-RAW-FILE
+               GIVING CUST-FILE.
+
            OPEN INPUT  CUST-FILE
-                OUTPUT PRINT-FILE.
+                OUTPUT PRINT-FILE
+                       PAYMENT-FILE
+                       PURCHASE-FILE
+                       REFUND-FILE
+                       CREDIT-FILE.
+           PERFORM 175-OPEN-BAL-FILE-RTN.
+           PERFORM 190-LOAD-DUP-TABLE-RTN.
 
            MOVE FUNCTION CURRENT-DATE TO WS-DATE.
            MOVE WS-MONTH TO MONTH-OUT.
@@ -126,11 +318,70 @@
                END-READ
            END-PERFORM.
 
+           PERFORM 500-YEAR-BREAK-RTN.
+
+           MOVE WS-GRAND-TOTAL TO GRAND-TOTAL-AMT-OUT.
+           WRITE PRINT-REC FROM GRAND-TOTAL-LINE-OUT
+               AFTER ADVANCING 3 LINES.
+
+           PERFORM 950-SAVE-DUP-TABLE-RTN.
+
            CLOSE CUST-FILE
-                 PRINT-FILE.
+                 PRINT-FILE
+                 PAYMENT-FILE
+                 PURCHASE-FILE
+                 REFUND-FILE
+                 CREDIT-FILE
+                 BAL-FILE.
 
            STOP RUN.
 
+      *****************************************************
+      *  175-OPEN-BAL-FILE-RTN - Performed from 100-MAIN-   *
+      *                MODULE, opens the running customer   *
+      *                balance master for update, creating  *
+      *                it first if this is the first run    *
+      *****************************************************
+       175-OPEN-BAL-FILE-RTN.
+           OPEN I-O BAL-FILE.
+           IF WS-BAL-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT BAL-FILE
+               CLOSE BAL-FILE
+               OPEN I-O BAL-FILE
+           END-IF.
+
+      *****************************************************
+      *  190-LOAD-DUP-TABLE-RTN - Performed from 100-MAIN-  *
+      *                MODULE, loads the name/date/amount   *
+      *                keys of every transaction processed  *
+      *                on a prior run into WS-DUP-TABLE so   *
+      *                380-CHECK-DUPLICATE-RTN can spot a    *
+      *                repeat.  Missing control file simply  *
+      *                starts with an empty table.           *
+      *****************************************************
+       190-LOAD-DUP-TABLE-RTN.
+           OPEN INPUT DUP-CTL-FILE.
+           IF WS-DUP-CTL-OK
+               PERFORM UNTIL WS-DUP-CTL-STATUS = '10'
+                       OR WS-DUP-COUNT = 500
+                   READ DUP-CTL-FILE
+                       AT END
+                           MOVE '10' TO WS-DUP-CTL-STATUS
+                       NOT AT END
+                           ADD 1 TO WS-DUP-COUNT
+                           MOVE DUP-CTL-NAME
+                               TO WS-DUP-NAME (WS-DUP-COUNT)
+                           MOVE DUP-CTL-MONTH
+                               TO WS-DUP-MONTH (WS-DUP-COUNT)
+                           MOVE DUP-CTL-YEAR
+                               TO WS-DUP-YEAR (WS-DUP-COUNT)
+                           MOVE DUP-CTL-AMOUNT
+                               TO WS-DUP-AMOUNT (WS-DUP-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE DUP-CTL-FILE
+           END-IF.
+
        200-HDG-RTN.
            ADD 1 TO WS-PAGE-CT.
            MOVE WS-PAGE-CT TO PAGE-OUT.
@@ -143,6 +394,17 @@
            MOVE 5 TO WS-LINE-CT.
 
         300-REPORT-RTN.
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = 'YES'
+                   MOVE DATE-OF-TRANS-YEAR-IN TO WS-YEAR-HOLD
+                   MOVE DATE-OF-TRANS-MONTH-IN TO WS-MONTH-HOLD
+                   MOVE 'NO ' TO FIRST-RECORD
+               WHEN DATE-OF-TRANS-YEAR-IN NOT = WS-YEAR-HOLD
+                   PERFORM 500-YEAR-BREAK-RTN
+               WHEN DATE-OF-TRANS-MONTH-IN NOT = WS-MONTH-HOLD
+                   PERFORM 600-MONTH-BREAK-RTN
+           END-EVALUATE.
+
            IF WS-LINE-CT >= 25
                PERFORM 200-HDG-RTN
            END-IF.
@@ -153,6 +415,196 @@
            MOVE DATE-OF-TRANS-MONTH-IN TO DATE-OF-TRANS-MONTH-OUT.
            MOVE DATE-OF-TRANS-YEAR-IN TO DATE-OF-TRANS-YEAR-OUT.
            MOVE AMT-OF-TRANS-IN TO AMT-OF-TRANS-OUT.
+           PERFORM 380-CHECK-DUPLICATE-RTN.
+           IF WS-DUP-IS-FOUND
+               MOVE 'DUPLICATE' TO DUP-FLAG-OUT
+           ELSE
+               MOVE SPACES TO DUP-FLAG-OUT
+           END-IF.
+           EVALUATE TRUE
+               WHEN TRANS-IS-PAYMENT
+                   MOVE 'PAYMENT' TO TRANS-TYPE-OUT
+               WHEN TRANS-IS-PURCHASE
+                   MOVE 'PURCHASE' TO TRANS-TYPE-OUT
+               WHEN TRANS-IS-REFUND
+                   MOVE 'REFUND' TO TRANS-TYPE-OUT
+               WHEN TRANS-IS-CREDIT
+                   MOVE 'CREDIT' TO TRANS-TYPE-OUT
+               WHEN OTHER
+                   MOVE SPACES TO TRANS-TYPE-OUT
+           END-EVALUATE.
            WRITE PRINT-REC FROM DETAIL-REC-OUT
                AFTER ADVANCING 1 LINE.
-           ADD 1 TO WS-LINE-CT.
\ No newline at end of file
+           IF NOT WS-DUP-IS-FOUND
+               PERFORM 350-ROUTE-DETAIL-RTN
+               PERFORM 360-UPDATE-BALANCE-RTN
+               ADD AMT-OF-TRANS-NUM TO WS-MONTH-SUBTOTAL
+           END-IF.
+           ADD 1 TO WS-LINE-CT.
+
+      *****************************************************
+      *  380-CHECK-DUPLICATE-RTN - Performed from 300-      *
+      *                REPORT-RTN, builds this transaction's *
+      *                name/date/amount key and searches     *
+      *                WS-DUP-TABLE for a prior occurrence.   *
+      *                A new key is added to the table so a   *
+      *                later repeat within the same run is     *
+      *                also caught.                            *
+      *****************************************************
+       380-CHECK-DUPLICATE-RTN.
+           MOVE CUST-NAME-FIRST-IN TO WS-CURRENT-NAME (1:1).
+           MOVE CUST-NAME-SECOND-IN TO WS-CURRENT-NAME (2:1).
+           MOVE CUST-NAME-LAST-IN TO WS-CURRENT-NAME (3:10).
+           MOVE DATE-OF-TRANS-MONTH-IN TO WS-CURRENT-MONTH.
+           MOVE DATE-OF-TRANS-YEAR-IN TO WS-CURRENT-YEAR.
+           MOVE AMT-OF-TRANS-IN TO WS-CURRENT-AMOUNT.
+
+           MOVE 'NO ' TO WS-DUP-FOUND.
+           MOVE 1 TO WS-DUP-IDX.
+           PERFORM 385-CHECK-ONE-DUP-RTN
+               VARYING WS-DUP-IDX FROM 1 BY 1
+               UNTIL WS-DUP-IDX > WS-DUP-COUNT
+                     OR WS-DUP-IS-FOUND.
+
+           IF NOT WS-DUP-IS-FOUND AND WS-DUP-COUNT < 500
+               ADD 1 TO WS-DUP-COUNT
+               MOVE WS-CURRENT-NAME TO WS-DUP-NAME (WS-DUP-COUNT)
+               MOVE WS-CURRENT-MONTH TO WS-DUP-MONTH (WS-DUP-COUNT)
+               MOVE WS-CURRENT-YEAR TO WS-DUP-YEAR (WS-DUP-COUNT)
+               MOVE WS-CURRENT-AMOUNT TO WS-DUP-AMOUNT (WS-DUP-COUNT)
+           END-IF.
+
+      *****************************************************
+      *  385-CHECK-ONE-DUP-RTN - Performed from 380-CHECK-  *
+      *                DUPLICATE-RTN, compares the current    *
+      *                key against one table entry             *
+      *****************************************************
+       385-CHECK-ONE-DUP-RTN.
+           IF WS-CURRENT-NAME = WS-DUP-NAME (WS-DUP-IDX)
+              AND WS-CURRENT-MONTH = WS-DUP-MONTH (WS-DUP-IDX)
+              AND WS-CURRENT-YEAR = WS-DUP-YEAR (WS-DUP-IDX)
+              AND WS-CURRENT-AMOUNT = WS-DUP-AMOUNT (WS-DUP-IDX)
+               MOVE 'YES' TO WS-DUP-FOUND
+           END-IF.
+
+      *****************************************************
+      *  350-ROUTE-DETAIL-RTN - Performed from 300-REPORT- *
+      *                RTN, writes the same detail line     *
+      *                just printed on PRINT-FILE to the    *
+      *                sub-report matching TRANS-TYPE-IN    *
+      *                so each transaction type can also be *
+      *                reviewed on its own                  *
+      *****************************************************
+       350-ROUTE-DETAIL-RTN.
+           EVALUATE TRUE
+               WHEN TRANS-IS-PAYMENT
+                   WRITE PAYMENT-REC FROM DETAIL-REC-OUT
+               WHEN TRANS-IS-PURCHASE
+                   WRITE PURCHASE-REC FROM DETAIL-REC-OUT
+               WHEN TRANS-IS-REFUND
+                   WRITE REFUND-REC FROM DETAIL-REC-OUT
+               WHEN TRANS-IS-CREDIT
+                   WRITE CREDIT-REC FROM DETAIL-REC-OUT
+           END-EVALUATE.
+
+      *****************************************************
+      *  360-UPDATE-BALANCE-RTN - Performed from 300-      *
+      *                REPORT-RTN, rolls this transaction   *
+      *                into the customer's running balance  *
+      *                on BAL-FILE.  A purchase adds to the  *
+      *                balance owed; a payment, credit, or   *
+      *                refund reduces it.                    *
+      *****************************************************
+       360-UPDATE-BALANCE-RTN.
+           MOVE CUST-NAME-FIRST-IN TO BAL-CUST-NAME-FIRST.
+           MOVE CUST-NAME-SECOND-IN TO BAL-CUST-NAME-SECOND.
+           MOVE CUST-NAME-LAST-IN TO BAL-CUST-NAME-LAST.
+
+           IF TRANS-IS-PURCHASE
+               MOVE AMT-OF-TRANS-NUM TO WS-BAL-CHANGE
+           ELSE
+               COMPUTE WS-BAL-CHANGE = ZERO - AMT-OF-TRANS-NUM
+           END-IF.
+
+           READ BAL-FILE
+               INVALID KEY
+                   MOVE WS-BAL-CHANGE TO BAL-CUST-BALANCE
+                   WRITE BAL-RECORD
+               NOT INVALID KEY
+                   ADD WS-BAL-CHANGE TO BAL-CUST-BALANCE
+                   REWRITE BAL-RECORD
+           END-READ.
+
+      *****************************************************
+      *  500-YEAR-BREAK-RTN - Performed from 300-REPORT-  *
+      *                RTN and 100-MAIN-MODULE, forces a  *
+      *                month break then prints the year   *
+      *                subtotal and rolls it into the      *
+      *                grand total                         *
+      *****************************************************
+       500-YEAR-BREAK-RTN.
+           PERFORM 600-MONTH-BREAK-RTN.
+
+           ADD WS-YEAR-SUBTOTAL TO WS-GRAND-TOTAL.
+           MOVE WS-YEAR-HOLD TO YEAR-TOTAL-YEAR-OUT.
+           MOVE WS-YEAR-SUBTOTAL TO YEAR-TOTAL-AMT-OUT.
+           WRITE PRINT-REC FROM YEAR-TOTAL-LINE-OUT
+               AFTER ADVANCING 3 LINES.
+           ADD 1 TO WS-LINE-CT.
+
+           IF ARE-THERE-MORE-RECORDS = 'YES'
+               MOVE ZERO TO WS-YEAR-SUBTOTAL
+               MOVE DATE-OF-TRANS-YEAR-IN TO WS-YEAR-HOLD
+               MOVE WS-YEAR-HOLD TO YEAR-HDG-YEAR-OUT
+               WRITE PRINT-REC FROM YEAR-HDG-OUT
+                   AFTER ADVANCING 2 LINES
+               ADD 1 TO WS-LINE-CT
+           END-IF.
+
+      *****************************************************
+      *  600-MONTH-BREAK-RTN - Performed from 300-REPORT- *
+      *                RTN and 500-YEAR-BREAK-RTN, prints  *
+      *                the month subtotal and rolls it     *
+      *                into the year subtotal              *
+      *****************************************************
+       600-MONTH-BREAK-RTN.
+           ADD WS-MONTH-SUBTOTAL TO WS-YEAR-SUBTOTAL.
+           MOVE WS-MONTH-HOLD TO MONTH-TOTAL-MONTH-OUT.
+           MOVE WS-MONTH-SUBTOTAL TO MONTH-TOTAL-AMT-OUT.
+           WRITE PRINT-REC FROM MONTH-TOTAL-LINE-OUT
+               AFTER ADVANCING 2 LINES.
+           ADD 1 TO WS-LINE-CT.
+
+           IF ARE-THERE-MORE-RECORDS = 'YES'
+               MOVE ZERO TO WS-MONTH-SUBTOTAL
+               MOVE DATE-OF-TRANS-MONTH-IN TO WS-MONTH-HOLD
+           END-IF.
+
+      *****************************************************
+      *  950-SAVE-DUP-TABLE-RTN - Performed from 100-MAIN-  *
+      *                MODULE, rewrites the duplicate         *
+      *                control file with this run's full      *
+      *                set of transaction keys (prior runs'    *
+      *                keys plus any added by 380-CHECK-       *
+      *                DUPLICATE-RTN) so the next run can       *
+      *                detect repeats against this one too.     *
+      *****************************************************
+       950-SAVE-DUP-TABLE-RTN.
+           OPEN OUTPUT DUP-CTL-FILE.
+           MOVE 1 TO WS-DUP-IDX.
+           PERFORM 955-WRITE-ONE-DUP-RTN
+               VARYING WS-DUP-IDX FROM 1 BY 1
+               UNTIL WS-DUP-IDX > WS-DUP-COUNT.
+           CLOSE DUP-CTL-FILE.
+
+      *****************************************************
+      *  955-WRITE-ONE-DUP-RTN - Performed from 950-SAVE-   *
+      *                DUP-TABLE-RTN, writes one table entry  *
+      *                to the duplicate control file           *
+      *****************************************************
+       955-WRITE-ONE-DUP-RTN.
+           MOVE WS-DUP-NAME (WS-DUP-IDX) TO DUP-CTL-NAME.
+           MOVE WS-DUP-MONTH (WS-DUP-IDX) TO DUP-CTL-MONTH.
+           MOVE WS-DUP-YEAR (WS-DUP-IDX) TO DUP-CTL-YEAR.
+           MOVE WS-DUP-AMOUNT (WS-DUP-IDX) TO DUP-CTL-AMOUNT.
+           WRITE DUP-CTL-REC.
