@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CH1004M.
+      ************************************************************
+      *  CH1004M  -  Maintenance program for the student master  *
+      *              indexed file that PROJECT4 reads instead of *
+      *              a hand-edited CH1004.DAT extract.  Reads    *
+      *              ADD/CHANGE/DELETE transactions and applies  *
+      *              them to the master keyed on SOC-SEC-NO-IN.  *
+      *              DELETE deactivates rather than physically   *
+      *              removing the record so PROJECT4 can keep    *
+      *              reading in key order.                       *
+      ************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SOC-SEC-NO-IN
+               FILE STATUS IS WS-MASTER-STATUS.
+
+           SELECT TRANS-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004T.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT MAINT-REPORT-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004M.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-REC.
+           COPY STUREC.
+
+       FD  TRANS-FILE.
+       01  TRANS-REC.
+           05  TR-TRANS-CODE           PIC X.
+               88  TR-ADD                   VALUE 'A'.
+               88  TR-CHANGE                VALUE 'C'.
+               88  TR-DELETE                VALUE 'D'.
+           05  TR-STUDENT-DATA.
+               10  TR-SOC-SEC-NO        PIC X(9).
+               10  TR-NAME              PIC X(21).
+               10  TR-CLASS             PIC X.
+               10  TR-SCHOOL            PIC X.
+               10  TR-GPA               PIC 9V99.
+               10  TR-CREDITS           PIC 9(3).
+
+       FD  MAINT-REPORT-FILE.
+       01  MAINT-REPORT-REC             PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  ARE-THERE-MORE-TRANS    PIC X(3)     VALUE 'YES'.
+               88  MORE-TRANS                       VALUE 'YES'.
+               88  NO-MORE-TRANS                    VALUE 'NO '.
+
+           05  WS-MASTER-STATUS        PIC XX       VALUE ZEROS.
+               88  WS-MASTER-OK                     VALUE '00'.
+               88  WS-MASTER-NOT-FOUND              VALUE '23'.
+               88  WS-MASTER-DUP-KEY                VALUE '22'.
+
+           05  WS-ADD-COUNT            PIC 9(5)     VALUE ZEROS.
+           05  WS-CHANGE-COUNT         PIC 9(5)     VALUE ZEROS.
+           05  WS-DELETE-COUNT         PIC 9(5)     VALUE ZEROS.
+           05  WS-ERROR-COUNT          PIC 9(5)     VALUE ZEROS.
+
+       01  DL-TRANS-LINE.
+           05  DL-OUT-CODE             PIC X.
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-SOC-SEC-NO       PIC X(9).
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-NAME             PIC X(21).
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-RESULT           PIC X(30).
+
+       01  DL-SUMMARY-LINE.
+           05                          PIC X(20)    VALUE SPACES.
+           05  DL-OUT-LABEL            PIC X(20).
+           05  DL-OUT-COUNT            PIC ZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+      **********************************************************
+      *  100-MAIN-MODULE - Controls direction of program logic *
+      **********************************************************
+       100-MAIN-MODULE.
+           PERFORM 800-INITIALIZATION-RTN.
+
+           PERFORM UNTIL NO-MORE-TRANS
+               READ TRANS-FILE
+                  AT END
+                     MOVE 'NO ' TO ARE-THERE-MORE-TRANS
+                  NOT AT END
+                     PERFORM 400-PROCESS-TRANS-RTN
+               END-READ
+           END-PERFORM.
+
+           PERFORM 700-END-PROGRAM-RTN.
+
+           PERFORM 900-END-OF-JOB-RTN.
+
+           STOP RUN.
+
+      **********************************************************
+      *  400-PROCESS-TRANS-RTN - Routes one transaction to its *
+      *                          ADD/CHANGE/DELETE paragraph   *
+      **********************************************************
+       400-PROCESS-TRANS-RTN.
+           EVALUATE TRUE
+               WHEN TR-ADD
+                   PERFORM 410-ADD-RTN
+               WHEN TR-CHANGE
+                   PERFORM 420-CHANGE-RTN
+               WHEN TR-DELETE
+                   PERFORM 430-DELETE-RTN
+               WHEN OTHER
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-SOC-SEC-NO TO DL-OUT-SOC-SEC-NO
+                   MOVE TR-NAME TO DL-OUT-NAME
+                   MOVE 'INVALID TRANSACTION CODE' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+           END-EVALUATE.
+
+      **********************************************************
+      *  410-ADD-RTN - Adds a new student to the master         *
+      **********************************************************
+       410-ADD-RTN.
+           MOVE TR-SOC-SEC-NO TO SOC-SEC-NO-IN
+           MOVE TR-NAME TO NAME-IN
+           MOVE TR-CLASS TO CLASS-IN
+           MOVE TR-SCHOOL TO SCHOOL-IN
+           MOVE TR-GPA TO GPA-IN
+           MOVE TR-CREDITS TO CREDITS-IN
+           MOVE 'A' TO ACTIVE-FLAG-IN
+
+           WRITE STUDENT-MASTER-REC
+               INVALID KEY
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-SOC-SEC-NO TO DL-OUT-SOC-SEC-NO
+                   MOVE TR-NAME TO DL-OUT-NAME
+                   MOVE 'DUPLICATE SOCIAL SECURITY NO' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-ERROR-COUNT
+               NOT INVALID KEY
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-SOC-SEC-NO TO DL-OUT-SOC-SEC-NO
+                   MOVE TR-NAME TO DL-OUT-NAME
+                   MOVE 'ADDED' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-ADD-COUNT
+           END-WRITE.
+
+      **********************************************************
+      *  420-CHANGE-RTN - Rewrites an existing student's data  *
+      **********************************************************
+       420-CHANGE-RTN.
+           MOVE TR-SOC-SEC-NO TO SOC-SEC-NO-IN
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 440-NOT-FOUND-RTN
+               NOT INVALID KEY
+                   MOVE TR-NAME TO NAME-IN
+                   MOVE TR-CLASS TO CLASS-IN
+                   MOVE TR-SCHOOL TO SCHOOL-IN
+                   MOVE TR-GPA TO GPA-IN
+                   MOVE TR-CREDITS TO CREDITS-IN
+                   REWRITE STUDENT-MASTER-REC
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-SOC-SEC-NO TO DL-OUT-SOC-SEC-NO
+                   MOVE TR-NAME TO DL-OUT-NAME
+                   MOVE 'CHANGED' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+
+      **********************************************************
+      *  430-DELETE-RTN - Deactivates a student (ACTIVE-FLAG-  *
+      *                   IN = 'I') instead of removing the    *
+      *                   record, so the key sequence PROJECT4 *
+      *                   depends on is never disturbed        *
+      **********************************************************
+       430-DELETE-RTN.
+           MOVE TR-SOC-SEC-NO TO SOC-SEC-NO-IN
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   PERFORM 440-NOT-FOUND-RTN
+               NOT INVALID KEY
+                   MOVE 'I' TO ACTIVE-FLAG-IN
+                   REWRITE STUDENT-MASTER-REC
+                   MOVE TR-TRANS-CODE TO DL-OUT-CODE
+                   MOVE TR-SOC-SEC-NO TO DL-OUT-SOC-SEC-NO
+                   MOVE TR-NAME TO DL-OUT-NAME
+                   MOVE 'DEACTIVATED' TO DL-OUT-RESULT
+                   WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+                   ADD 1 TO WS-DELETE-COUNT
+           END-READ.
+
+      **********************************************************
+      *  440-NOT-FOUND-RTN - Common not-on-file error listing  *
+      **********************************************************
+       440-NOT-FOUND-RTN.
+           MOVE TR-TRANS-CODE TO DL-OUT-CODE
+           MOVE TR-SOC-SEC-NO TO DL-OUT-SOC-SEC-NO
+           MOVE TR-NAME TO DL-OUT-NAME
+           MOVE 'STUDENT NOT ON MASTER FILE' TO DL-OUT-RESULT
+           WRITE MAINT-REPORT-REC FROM DL-TRANS-LINE
+           ADD 1 TO WS-ERROR-COUNT.
+
+      **********************************************************
+      *  700-END-PROGRAM-RTN - Prints the run summary counts   *
+      **********************************************************
+       700-END-PROGRAM-RTN.
+           MOVE SPACES TO MAINT-REPORT-REC
+           WRITE MAINT-REPORT-REC AFTER ADVANCING 2 LINES
+           MOVE 'STUDENTS ADDED     ' TO DL-OUT-LABEL
+           MOVE WS-ADD-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE
+           MOVE 'STUDENTS CHANGED   ' TO DL-OUT-LABEL
+           MOVE WS-CHANGE-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE
+           MOVE 'STUDENTS DELETED   ' TO DL-OUT-LABEL
+           MOVE WS-DELETE-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE
+           MOVE 'TRANS IN ERROR      ' TO DL-OUT-LABEL
+           MOVE WS-ERROR-COUNT TO DL-OUT-COUNT
+           WRITE MAINT-REPORT-REC FROM DL-SUMMARY-LINE.
+
+      **********************************************************
+      *  800-INITIALIZATION-RTN - Opens master I-O so ADD can  *
+      *                           WRITE new records and        *
+      *                           CHANGE/DELETE can REWRITE    *
+      **********************************************************
+       800-INITIALIZATION-RTN.
+           OPEN I-O STUDENT-MASTER-FILE
+                INPUT TRANS-FILE
+                OUTPUT MAINT-REPORT-FILE.
+
+      **********************************************************
+      *  900-END-OF-JOB-RTN - Closes the files                 *
+      **********************************************************
+       900-END-OF-JOB-RTN.
+           CLOSE STUDENT-MASTER-FILE
+                 TRANS-FILE
+                 MAINT-REPORT-FILE.
