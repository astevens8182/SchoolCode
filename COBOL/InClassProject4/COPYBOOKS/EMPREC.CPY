@@ -0,0 +1,22 @@
+      ************************************************************
+      *  EMPREC - Employee master/extract record layout, shared  *
+      *           by CH10PPB (reads it) and CH10PPM (maintains   *
+      *           the indexed master CH10PPB reads it from).     *
+      *           COPY this under the 01-level record name each  *
+      *           program already uses for its employee record.  *
+      *                                                            *
+      *  IN-JOB-CLASS is carried inside the alternate key so the  *
+      *  indexed read order groups every employee of a class      *
+      *  together within a territory - CH10PPB's job-class break  *
+      *  depends on that grouping.                                *
+      ************************************************************
+           05  IN-DEPT-TERR-JOBCLASS-KEY.
+               10  IN-DEPT              PIC XX.
+               10  IN-TERR              PIC XX.
+               10  IN-JOB-CLASS         PIC XX.
+               10  IN-EMPLOYEE-NO       PIC X(3).
+           05  IN-EMPLOYEE-NAME        PIC X(20).
+           05  IN-ANNUAL-SALARY        PIC 9(5).
+           05  IN-ACTIVE-FLAG          PIC X.
+               88  IN-EMP-ACTIVE           VALUE 'A'.
+               88  IN-EMP-INACTIVE          VALUE 'I'.
