@@ -0,0 +1,322 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT3B.
+      ************************************************************
+      *  PROJECT3B  -  Batch version of PROJECT3's mortgage       *
+      *              down-payment calculator.  Reads BORROW-      *
+      *              AMOUNT/HOUSE-PRICE pairs from a line         *
+      *              sequential file instead of prompting for     *
+      *              them one screen at a time, so a whole batch  *
+      *              of loan quotes can be run in one pass.       *
+      *              Uses the same tiered down-payment logic as   *
+      *              PROJECT3's 300-DOWN-PAYMENT-MODUEL.          *
+      ************************************************************
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOAN-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\PROJECT3\PROJECT3.DAT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT LOAN-REPORT-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\PROJECT3\PROJECT3.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\PROJECT3\PROJECT3.AUD'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT LOAN-LIMIT-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\PROJECT3\PROJECT3L.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOAN-FILE.
+       01  LOAN-FILE-REC.
+           05  IN-TRANS-CODE           PIC X.
+               88  IN-NEW-LOAN                          VALUE '1'.
+               88  IN-REFINANCE                         VALUE '2'.
+           05  IN-BORROW-AMOUNT        PIC 9(6).
+           05  IN-HOUSE-PRICE          PIC 9(6).
+           05  IN-CASH-OUT             PIC 9(6).
+
+       FD  LOAN-REPORT-FILE.
+       01  LOAN-REPORT-REC             PIC X(80).
+
+       FD  AUDIT-FILE.
+       01  AUDIT-REC                   PIC X(87).
+
+       FD  LOAN-LIMIT-FILE.
+       01  LOAN-LIMIT-REC.
+           05  CT-MAX-LOAN             PIC 9(6).
+           05  CT-LOAN-TO-VALUE-PCT    PIC V99.
+           05  CT-TIER1-LIMIT          PIC 9(6).
+           05  CT-TIER2-LIMIT          PIC 9(6).
+           05  CT-TIER1-RATE           PIC V999.
+           05  CT-TIER2-RATE           PIC V999.
+           05  CT-TIER3-RATE           PIC V999.
+           05  CT-TIER2-BASE           PIC 9(6).
+           05  CT-TIER3-BASE           PIC 9(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  ARE-THERE-MORE-RECORDS  PIC X(3)     VALUE 'YES'.
+               88  MORE-RECORDS                     VALUE 'YES'.
+               88  NO-MORE-RECORDS                  VALUE 'NO '.
+
+           05  WS-DOWN-PAY             PIC 9(6)     VALUE ZEROS.
+           05  WS-DOWN-PAY-OUT         PIC $$$$,$$9.
+           05  WS-REFI-NEW-LOAN        PIC 9(7)     VALUE ZEROS.
+           05  WS-REFI-NEW-LOAN-OUT    PIC $$$$$,$$9.
+           05  WS-LOAN-COUNT           PIC 9(5)     VALUE ZEROS.
+           05  WS-AUDIT-FILE-STATUS    PIC XX       VALUE ZEROS.
+               88  WS-AUDIT-FILE-OK                 VALUE '00'.
+               88  WS-AUDIT-FILE-DOES-NOT-EXIST     VALUE '35'.
+           05  WS-LIMIT-FILE-STATUS    PIC XX       VALUE ZEROS.
+               88  WS-LIMIT-FILE-OK                 VALUE '00'.
+
+       COPY LOANCTL.
+
+       01  DL-LOAN-LINE.
+           05  DL-OUT-BORROW-AMOUNT    PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(13)
+              VALUE 'HOUSE PRICE '.
+           05  DL-OUT-HOUSE-PRICE      PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(21)
+              VALUE 'REQUIRED DOWN PAYMENT'.
+           05  DL-OUT-DOWN-PAY         PIC $$$$,$$9.
+
+       01  DL-LOAN-GREATER-LINE.
+           05  DL-ERR-BORROW-AMOUNT    PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(60)
+              VALUE 'THE BANK DOES NOT GIVE LOANS FOR HOMES VALUED OVER
+      -    '$500,000'.
+
+       01  DL-AMOUNT-GREATER-LINE.
+           05  DL-ERR2-BORROW-AMOUNT   PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(53)
+              VALUE
+              "YOU MAY NOT BORROW MORE THAN 50% OF THE HOME'S VALUE".
+
+       01  DL-REFI-LINE.
+           05  DL-REFI-BALANCE         PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(13)
+              VALUE 'CASH OUT '.
+           05  DL-REFI-CASH-OUT        PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05                          PIC X(17)
+              VALUE 'NEW LOAN AMOUNT'.
+           05  DL-REFI-NEW-LOAN        PIC $$$$$,$$9.
+
+       01  AUDIT-DETAIL-LINE.
+           05  AUD-BORROW-AMOUNT       PIC $$$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05  AUD-HOUSE-PRICE         PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05  AUD-DOWN-PAY            PIC $$$$,$$9.
+           05                          PIC X(2)     VALUE SPACES.
+           05  AUD-TIMESTAMP           PIC X(14).
+           05                          PIC X(2)     VALUE SPACES.
+           05  AUD-RESULT              PIC X(40).
+
+       PROCEDURE DIVISION.
+      **********************************************************
+      *  100-MAIN-MODULE - Controls direction of program logic *
+      **********************************************************
+       100-MAIN-MODULE.
+           PERFORM 800-INITIALIZATION-RTN.
+           PERFORM 810-READ-LOAN-LIMITS-RTN.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ LOAN-FILE
+                   AT END
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                   NOT AT END
+                       PERFORM 200-PROCESS-AND-CREATE-OUTPUT
+               END-READ
+           END-PERFORM.
+
+           PERFORM 700-END-PROGRAM-RTN.
+
+           PERFORM 900-END-OF-JOB-RTN.
+
+           STOP RUN.
+
+      **********************************************************
+      *  200-PROCESS-AND-CREATE-OUTPUT - Performed from        *
+      *              100-MAIN-MODULE.  Same tiered down-       *
+      *              payment logic as PROJECT3's interactive   *
+      *              300-DOWN-PAYMENT-MODUEL, driven by file    *
+      *              I/O instead of ACCEPT.                    *
+      **********************************************************
+       200-PROCESS-AND-CREATE-OUTPUT.
+           IF IN-REFINANCE
+               PERFORM 400-REFINANCE-MODUEL
+           ELSE
+               PERFORM 300-DOWN-PAYMENT-MODUEL
+           END-IF.
+           ADD 1 TO WS-LOAN-COUNT.
+
+      **********************************************************
+      *  300-DOWN-PAYMENT-MODUEL - Performed from 200-PROCESS- *
+      *              AND-CREATE-OUTPUT                          *
+      **********************************************************
+       300-DOWN-PAYMENT-MODUEL.
+           IF IN-BORROW-AMOUNT IS > WS-MAX-LOAN THEN
+               MOVE IN-BORROW-AMOUNT TO DL-ERR-BORROW-AMOUNT
+               WRITE LOAN-REPORT-REC FROM DL-LOAN-GREATER-LINE
+               MOVE 'LOAN OVER $500,000 - REJECTED' TO AUD-RESULT
+               MOVE ZEROS TO WS-DOWN-PAY
+
+           ELSE IF IN-BORROW-AMOUNT >
+                   (IN-HOUSE-PRICE * WS-LOAN-TO-VALUE-PCT) THEN
+               MOVE IN-BORROW-AMOUNT TO DL-ERR2-BORROW-AMOUNT
+               WRITE LOAN-REPORT-REC FROM DL-AMOUNT-GREATER-LINE
+               MOVE 'OVER 50 PERCENT OF VALUE - REJECTED'
+                   TO AUD-RESULT
+               MOVE ZEROS TO WS-DOWN-PAY
+
+           ELSE
+               IF IN-BORROW-AMOUNT IS < WS-TIER1-LIMIT THEN
+                   COMPUTE WS-DOWN-PAY =
+                       IN-BORROW-AMOUNT * WS-TIER1-RATE
+               END-IF
+               IF IN-BORROW-AMOUNT IS >= WS-TIER1-LIMIT
+                       AND IN-BORROW-AMOUNT IS <= WS-TIER2-LIMIT THEN
+                   COMPUTE WS-DOWN-PAY =
+                       WS-TIER2-BASE +
+                       ((IN-BORROW-AMOUNT - WS-TIER1-LIMIT)
+                           * WS-TIER2-RATE)
+               END-IF
+               IF IN-BORROW-AMOUNT IS > WS-TIER2-LIMIT THEN
+                   COMPUTE WS-DOWN-PAY =
+                       WS-TIER3-BASE +
+                       ((IN-BORROW-AMOUNT - WS-TIER2-LIMIT)
+                           * WS-TIER3-RATE)
+               END-IF
+
+               MOVE IN-BORROW-AMOUNT TO DL-OUT-BORROW-AMOUNT
+               MOVE IN-HOUSE-PRICE TO DL-OUT-HOUSE-PRICE
+               MOVE WS-DOWN-PAY TO DL-OUT-DOWN-PAY
+               WRITE LOAN-REPORT-REC FROM DL-LOAN-LINE
+               MOVE 'CALCULATED' TO AUD-RESULT
+           END-IF.
+           MOVE IN-BORROW-AMOUNT TO AUD-BORROW-AMOUNT.
+           MOVE IN-HOUSE-PRICE TO AUD-HOUSE-PRICE.
+           MOVE WS-DOWN-PAY TO AUD-DOWN-PAY.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           WRITE AUDIT-REC FROM AUDIT-DETAIL-LINE.
+
+      **********************************************************
+      *  400-REFINANCE-MODUEL - Performed from 200-PROCESS-AND- *
+      *              CREATE-OUTPUT for a second-mortgage /       *
+      *              refinance record.  IN-BORROW-AMOUNT holds   *
+      *              the existing mortgage balance and IN-HOUSE- *
+      *              PRICE holds the current home value; the new *
+      *              loan is the old balance plus the cash out   *
+      *              requested, edited against the same limits   *
+      *              as a new purchase loan.                     *
+      **********************************************************
+       400-REFINANCE-MODUEL.
+           ADD IN-BORROW-AMOUNT IN-CASH-OUT GIVING WS-REFI-NEW-LOAN.
+           IF WS-REFI-NEW-LOAN IS > WS-MAX-LOAN THEN
+               MOVE IN-BORROW-AMOUNT TO DL-ERR-BORROW-AMOUNT
+               WRITE LOAN-REPORT-REC FROM DL-LOAN-GREATER-LINE
+               MOVE 'REFI LOAN OVER $500,000 - REJECTED'
+                   TO AUD-RESULT
+
+           ELSE IF WS-REFI-NEW-LOAN >
+                   (IN-HOUSE-PRICE * WS-LOAN-TO-VALUE-PCT) THEN
+               MOVE IN-BORROW-AMOUNT TO DL-ERR2-BORROW-AMOUNT
+               WRITE LOAN-REPORT-REC FROM DL-AMOUNT-GREATER-LINE
+               MOVE 'REFI OVER 50 PERCENT OF VALUE - REJECTED'
+                   TO AUD-RESULT
+
+           ELSE
+               MOVE IN-BORROW-AMOUNT TO DL-REFI-BALANCE
+               MOVE IN-CASH-OUT TO DL-REFI-CASH-OUT
+               MOVE WS-REFI-NEW-LOAN TO DL-REFI-NEW-LOAN
+               WRITE LOAN-REPORT-REC FROM DL-REFI-LINE
+               MOVE 'REFINANCE CALCULATED' TO AUD-RESULT
+           END-IF.
+           MOVE WS-REFI-NEW-LOAN TO AUD-BORROW-AMOUNT.
+           MOVE IN-HOUSE-PRICE TO AUD-HOUSE-PRICE.
+           MOVE ZEROS TO AUD-DOWN-PAY.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           WRITE AUDIT-REC FROM AUDIT-DETAIL-LINE.
+
+      **********************************************************
+      *  700-END-PROGRAM-RTN - Prints the count of loans run    *
+      **********************************************************
+       700-END-PROGRAM-RTN.
+           MOVE SPACES TO LOAN-REPORT-REC
+           WRITE LOAN-REPORT-REC AFTER ADVANCING 2 LINES.
+
+      **********************************************************
+      *  800-INITIALIZATION-RTN - Opens the files               *
+      **********************************************************
+       800-INITIALIZATION-RTN.
+           OPEN INPUT LOAN-FILE
+                OUTPUT LOAN-REPORT-FILE.
+           PERFORM 805-OPEN-AUDIT-FILE-RTN.
+
+      **********************************************************
+      *  805-OPEN-AUDIT-FILE-RTN - Opens the audit trail file   *
+      *              for append.  Creates the file on its       *
+      *              first-ever run.                            *
+      **********************************************************
+       805-OPEN-AUDIT-FILE-RTN.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+      **********************************************************
+      *  810-READ-LOAN-LIMITS-RTN - Performed from 100-MAIN-    *
+      *              MODULE, loads the configurable loan limit  *
+      *              and down-payment brackets from PROJECT3L.  *
+      *              CTL.  A missing control file leaves the    *
+      *              WS-LOAN-LIMITS VALUE-clause defaults in    *
+      *              effect.                                    *
+      **********************************************************
+       810-READ-LOAN-LIMITS-RTN.
+           OPEN INPUT LOAN-LIMIT-FILE.
+           IF WS-LIMIT-FILE-OK
+               READ LOAN-LIMIT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CT-MAX-LOAN TO WS-MAX-LOAN
+                       MOVE CT-LOAN-TO-VALUE-PCT
+                           TO WS-LOAN-TO-VALUE-PCT
+                       MOVE CT-TIER1-LIMIT TO WS-TIER1-LIMIT
+                       MOVE CT-TIER2-LIMIT TO WS-TIER2-LIMIT
+                       MOVE CT-TIER1-RATE TO WS-TIER1-RATE
+                       MOVE CT-TIER2-RATE TO WS-TIER2-RATE
+                       MOVE CT-TIER3-RATE TO WS-TIER3-RATE
+                       MOVE CT-TIER2-BASE TO WS-TIER2-BASE
+                       MOVE CT-TIER3-BASE TO WS-TIER3-BASE
+               END-READ
+               CLOSE LOAN-LIMIT-FILE
+           END-IF.
+
+      **********************************************************
+      *  900-END-OF-JOB-RTN - Closes the files                  *
+      **********************************************************
+       900-END-OF-JOB-RTN.
+           CLOSE LOAN-FILE
+                 LOAN-REPORT-FILE
+                 AUDIT-FILE.
