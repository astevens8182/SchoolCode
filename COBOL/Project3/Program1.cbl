@@ -7,9 +7,34 @@
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT AUDIT-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\PROJECT3\PROJECT3.AUD"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+           SELECT LOAN-LIMIT-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\PROJECT3\PROJECT3L.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FILE-STATUS.
        DATA DIVISION.
        FILE SECTION.
-       
+       FD AUDIT-FILE
+           RECORD CONTAINS 87 CHARACTERS.
+       01 AUDIT-REC                                    PIC X(87).
+
+       FD LOAN-LIMIT-FILE.
+       01 LOAN-LIMIT-REC.
+          05 CT-MAX-LOAN                    PIC 9(6).
+          05 CT-LOAN-TO-VALUE-PCT           PIC V99.
+          05 CT-TIER1-LIMIT                 PIC 9(6).
+          05 CT-TIER2-LIMIT                 PIC 9(6).
+          05 CT-TIER1-RATE                  PIC V999.
+          05 CT-TIER2-RATE                  PIC V999.
+          05 CT-TIER3-RATE                  PIC V999.
+          05 CT-TIER2-BASE                  PIC 9(6).
+          05 CT-TIER3-BASE                  PIC 9(6).
+
        WORKING-STORAGE SECTION. 
        01 WORK-AREAS.
            05 MORE-HOUSES                              PIC X.
@@ -18,67 +43,218 @@
            05 MAX-BORROW                               PIC 9(6).
            05 DOWN-PAY                                 PIC 9(6).
            05 DOWN-PAY-OUT                             PIC $$$$,$$9.
+           05 WS-AUDIT-FILE-STATUS                     PIC XX
+              VALUE ZEROS.
+              88 WS-AUDIT-FILE-OK                      VALUE '00'.
+              88 WS-AUDIT-FILE-DOES-NOT-EXIST          VALUE '35'.
+           05 WS-LIMIT-FILE-STATUS                     PIC XX
+              VALUE ZEROS.
+              88 WS-LIMIT-FILE-OK                      VALUE '00'.
+           05 WS-MODE-SELECT                           PIC X.
+              88 WS-MODE-NEW-LOAN                      VALUE '1'.
+              88 WS-MODE-REFINANCE                     VALUE '2'.
+           05 REFI-BALANCE                                PIC 9(6).
+           05 REFI-CASH-OUT                               PIC 9(6).
+           05 REFI-HOME-VALUE                             PIC 9(6).
+           05 REFI-NEW-LOAN                               PIC 9(7).
+           05 REFI-NEW-LOAN-OUT                           PIC $$$$$,$$9.
+
+       COPY LOANCTL.
+
+       01 AUDIT-DETAIL-LINE.
+           05 AUD-BORROW-AMOUNT                        PIC $$$$$,$$9.
+           05                                           PIC X(2)
+              VALUE SPACES.
+           05 AUD-HOUSE-PRICE                          PIC $$$$,$$9.
+           05                                           PIC X(2)
+              VALUE SPACES.
+           05 AUD-DOWN-PAY                             PIC $$$$,$$9.
+           05                                           PIC X(2)
+              VALUE SPACES.
+           05 AUD-TIMESTAMP                            PIC X(14).
+           05                                           PIC X(2)
+              VALUE SPACES.
+           05 AUD-RESULT                               PIC X(40).
        SCREEN SECTION.
+       01 MODE-SELECT-SCREEN.
+           05 BLANK SCREEN
+              FOREGROUND-COLOR  12
+              BACKGROUND-COLOR 15.
+           05 LINE 2 COLUMN 3 VALUE
+              "1 = NEW HOME LOAN   2 = REFINANCE / SECOND
+      -    " MORTGAGE: ".
+           05 COLUMN 47 PIC X TO WS-MODE-SELECT.
        01 ENTRY-SCREEN-BORROW.
            05 BLANK SCREEN
               FOREGROUND-COLOR  12
               BACKGROUND-COLOR 15.
-           05 LINE 2 COLUMN 3 VALUE "ENTER THE AMOUNT THAT YOU WISH TO BORROW: ".
+           05 LINE 2 COLUMN 3 VALUE
+              "ENTER THE AMOUNT THAT YOU WISH TO BORROW: ".
            05 COLUMN 45 PIC 9(6) TO BORROW-AMOUNT.
        01 ENTRY-SCREEN-HOUSE-VALUE.
-           05 LINE 3 COLUMN 3 VALUE "ENTER THE PRICE THE HOUSE IS VALUED AT: ".
+           05 LINE 3 COLUMN 3 VALUE
+              "ENTER THE PRICE THE HOUSE IS VALUED AT: ".
            05 COLUMN 45 PIC 9(6) TO HOUSE-PRICE.
        01 ERROR-LOAN-GREATER-SCREEN.
-           05 LINE 6 COLUMN 3 VALUE "THE BANK DOSE NOT GIVE LOANS FOR HOMES VALUED OVER $500,000".
+           05 LINE 6 COLUMN 3 VALUE
+              "THE BANK DOSE NOT GIVE LOANS FOR HOMES VALUED OVE
+      -    "R $500,000".
           
        01 ERROR-AMOUNT-GREATER-50PERCENT-SCREEN.
-           05 LINE 6 COLUMN 3 VALUE "YOU MAY NOT BORROW MORE THAN 50% OF THE HOME'S VALUE".
+           05 LINE 6 COLUMN 3 VALUE
+              "YOU MAY NOT BORROW MORE THAN 50% OF THE HOME'S VALUE".
        01 SUCCESS-SCREEN.
            05 LINE 6 COLUMN 3 VALUE "THE REQUIRED DOWN PAYMENT IS ".
            05 COLUMN 30 PIC $$$$,$$9 FROM DOWN-PAY-OUT.
+       01 ENTRY-SCREEN-REFI-BALANCE.
+           05 BLANK SCREEN
+              FOREGROUND-COLOR  12
+              BACKGROUND-COLOR 15.
+           05 LINE 2 COLUMN 3 VALUE
+              "ENTER THE CURRENT MORTGAGE BALANCE: ".
+           05 COLUMN 45 PIC 9(6) TO REFI-BALANCE.
+       01 ENTRY-SCREEN-REFI-CASHOUT.
+           05 LINE 3 COLUMN 3 VALUE
+              "ENTER THE ADDITIONAL CASH OUT DESIRED: ".
+           05 COLUMN 45 PIC 9(6) TO REFI-CASH-OUT.
+       01 ENTRY-SCREEN-REFI-HOMEVALUE.
+           05 LINE 4 COLUMN 3 VALUE
+              "ENTER THE CURRENT VALUE OF THE HOME: ".
+           05 COLUMN 45 PIC 9(6) TO REFI-HOME-VALUE.
+       01 SUCCESS-REFI-SCREEN.
+           05 LINE 6 COLUMN 3 VALUE "THE NEW LOAN AMOUNT IS ".
+           05 COLUMN 30 PIC $$$$$,$$9 FROM REFI-NEW-LOAN-OUT.
        01 MORE-HOUSES-SCREEN.
-           05 LINE 8 COLUMN 3  VALUE "DO YOU WISH TO CALCULATE FOR ANY MORE HOMES? <Y/N>".
+           05 LINE 8 COLUMN 3  VALUE
+              "DO YOU WISH TO CALCULATE FOR ANY MORE HOMES? <Y/N>".
            05 COLUMN 53 PIC X TO MORE-HOUSES.
            
            
 
        PROCEDURE DIVISION.
         000-MAIN-MODUEL.
+           PERFORM 815-OPEN-AUDIT-FILE-RTN.
+           PERFORM 810-READ-LOAN-LIMITS-RTN.
               PERFORM 200-PROCESS-MODUEL
             UNTIL MORE-HOUSES =  "N" OR "n"
+           CLOSE AUDIT-FILE.
            STOP run. 
 
        200-PROCESS-MODUEL.
-           DISPLAY ENTRY-SCREEN-BORROW.
-           ACCEPT ENTRY-SCREEN-BORROW.
-           DISPLAY ENTRY-SCREEN-HOUSE-VALUE.
-           ACCEPT ENTRY-SCREEN-HOUSE-VALUE.
-           PERFORM 300-DOWN-PAYMENT-MODUEL.
+           DISPLAY MODE-SELECT-SCREEN.
+           ACCEPT MODE-SELECT-SCREEN.
+           IF WS-MODE-REFINANCE THEN
+               DISPLAY ENTRY-SCREEN-REFI-BALANCE
+               ACCEPT ENTRY-SCREEN-REFI-BALANCE
+               DISPLAY ENTRY-SCREEN-REFI-CASHOUT
+               ACCEPT ENTRY-SCREEN-REFI-CASHOUT
+               DISPLAY ENTRY-SCREEN-REFI-HOMEVALUE
+               ACCEPT ENTRY-SCREEN-REFI-HOMEVALUE
+               PERFORM 400-REFINANCE-MODUEL
+           ELSE
+               DISPLAY ENTRY-SCREEN-BORROW
+               ACCEPT ENTRY-SCREEN-BORROW
+               DISPLAY ENTRY-SCREEN-HOUSE-VALUE
+               ACCEPT ENTRY-SCREEN-HOUSE-VALUE
+               PERFORM 300-DOWN-PAYMENT-MODUEL
+           END-IF.
            
            DISPLAY MORE-HOUSES-SCREEN.
           ACCEPT MORE-HOUSES-SCREEN.
          
        300-DOWN-PAYMENT-MODUEL.
-          IF BORROW-AMOUNT IS > 500000 THEN
+          IF BORROW-AMOUNT IS > WS-MAX-LOAN THEN
                DISPLAY ERROR-LOAN-GREATER-SCREEN
+               MOVE 'LOAN OVER $500,000 - REJECTED' TO AUD-RESULT
+               MOVE ZEROS TO DOWN-PAY
 
-          ELSE IF BORROW-AMOUNT > (HOUSE-PRICE * 0.50) THEN
+          ELSE IF BORROW-AMOUNT >
+                  (HOUSE-PRICE * WS-LOAN-TO-VALUE-PCT) THEN
                DISPLAY ERROR-AMOUNT-GREATER-50PERCENT-SCREEN
-           
+               MOVE 'OVER 50 PERCENT OF VALUE - REJECTED'
+                    TO AUD-RESULT
+               MOVE ZEROS TO DOWN-PAY
 
        ELSE
-          IF BORROW-AMOUNT IS < 60000 THEN
-              COMPUTE DOWN-PAY = BORROW-AMOUNT * 0.04
+          IF BORROW-AMOUNT IS < WS-TIER1-LIMIT THEN
+              COMPUTE DOWN-PAY =
+                  BORROW-AMOUNT * WS-TIER1-RATE
           END-IF
-          IF BORROW-AMOUNT IS > 59000 AND BORROW-AMOUNT IS <= 90000 THEN 
-              COMPUTE DOWN-PAY = 2400 + ((BORROW-AMOUNT - 60000) * 0.08)
+          IF BORROW-AMOUNT IS >= WS-TIER1-LIMIT
+              AND BORROW-AMOUNT IS <= WS-TIER2-LIMIT THEN 
+              COMPUTE DOWN-PAY =
+                  WS-TIER2-BASE +
+                  ((BORROW-AMOUNT - WS-TIER1-LIMIT)
+                      * WS-TIER2-RATE)
           END-IF
-            IF BORROW-AMOUNT IS > 90000 THEN 
-               COMPUTE DOWN-PAY = 4800 + ((BORROW-AMOUNT - 90000)* 0.10)
+            IF BORROW-AMOUNT IS > WS-TIER2-LIMIT THEN 
+               COMPUTE DOWN-PAY =
+                   WS-TIER3-BASE +
+                   ((BORROW-AMOUNT - WS-TIER2-LIMIT)
+                       * WS-TIER3-RATE)
            END-IF
         
            MOVE DOWN-PAY TO DOWN-PAY-OUT
            DISPLAY SUCCESS-SCREEN
+           MOVE 'CALCULATED' TO AUD-RESULT
+           END-IF.
+           MOVE BORROW-AMOUNT TO AUD-BORROW-AMOUNT.
+           MOVE HOUSE-PRICE TO AUD-HOUSE-PRICE.
+           MOVE DOWN-PAY TO AUD-DOWN-PAY.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           WRITE AUDIT-REC FROM AUDIT-DETAIL-LINE.
+
+       400-REFINANCE-MODUEL.
+           ADD REFI-BALANCE REFI-CASH-OUT GIVING REFI-NEW-LOAN.
+           IF REFI-NEW-LOAN IS > WS-MAX-LOAN THEN
+               DISPLAY ERROR-LOAN-GREATER-SCREEN
+               MOVE 'REFI LOAN OVER $500,000 - REJECTED'
+                   TO AUD-RESULT
+
+           ELSE IF REFI-NEW-LOAN >
+                   (REFI-HOME-VALUE * WS-LOAN-TO-VALUE-PCT) THEN
+               DISPLAY ERROR-AMOUNT-GREATER-50PERCENT-SCREEN
+               MOVE 'REFI OVER 50 PERCENT OF VALUE - REJECTED'
+                   TO AUD-RESULT
+
+           ELSE
+               MOVE REFI-NEW-LOAN TO REFI-NEW-LOAN-OUT
+               DISPLAY SUCCESS-REFI-SCREEN
+               MOVE 'REFINANCE CALCULATED' TO AUD-RESULT
+           END-IF.
+           MOVE REFI-NEW-LOAN TO AUD-BORROW-AMOUNT.
+           MOVE REFI-HOME-VALUE TO AUD-HOUSE-PRICE.
+           MOVE ZEROS TO AUD-DOWN-PAY.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO AUD-TIMESTAMP.
+           WRITE AUDIT-REC FROM AUDIT-DETAIL-LINE.
+
+       815-OPEN-AUDIT-FILE-RTN.
+           OPEN EXTEND AUDIT-FILE.
+           IF WS-AUDIT-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT AUDIT-FILE
+               CLOSE AUDIT-FILE
+               OPEN EXTEND AUDIT-FILE
+           END-IF.
+
+       810-READ-LOAN-LIMITS-RTN.
+           OPEN INPUT LOAN-LIMIT-FILE.
+           IF WS-LIMIT-FILE-OK
+               READ LOAN-LIMIT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CT-MAX-LOAN TO WS-MAX-LOAN
+                       MOVE CT-LOAN-TO-VALUE-PCT
+                           TO WS-LOAN-TO-VALUE-PCT
+                       MOVE CT-TIER1-LIMIT TO WS-TIER1-LIMIT
+                       MOVE CT-TIER2-LIMIT TO WS-TIER2-LIMIT
+                       MOVE CT-TIER1-RATE TO WS-TIER1-RATE
+                       MOVE CT-TIER2-RATE TO WS-TIER2-RATE
+                       MOVE CT-TIER3-RATE TO WS-TIER3-RATE
+                       MOVE CT-TIER2-BASE TO WS-TIER2-BASE
+                       MOVE CT-TIER3-BASE TO WS-TIER3-BASE
+               END-READ
+               CLOSE LOAN-LIMIT-FILE
            END-IF.
        
            
