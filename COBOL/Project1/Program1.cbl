@@ -1,10 +1,13 @@
        identification division.
 
-       program-id. project1
+       program-id. project1.
       *AUTHOR. Alex Stevens
-       
+      *federal/state tax now comes from a graduated bracket table
+      *(see 250-find-bracket-rtn) instead of a flat 15%/5% rate,
+      *and net pay is shown alongside FICA/Medicare withholding.
+
        data division.
-       
+
        working-storage section.
        01 keyed-fields.
            05 employee-name-in          pic x(30).
@@ -14,6 +17,18 @@
            05 employee-name-out         pic x(30).
            05 state-tax                 pic 9(5).99.
            05 federal-tax               pic 9(6).99.
+           05 fica-tax                  pic 9(5).99.
+           05 medicare-tax              pic 9(5).99.
+           05 net-pay                   pic 9(6).99.
+
+       01 work-tax-fields.
+           05 wk-federal-tax            pic 9(6)v99.
+           05 wk-state-tax              pic 9(5)v99.
+           05 wk-fica-tax               pic 9(5)v99.
+           05 wk-medicare-tax           pic 9(5)v99.
+           05 wk-net-pay                pic 9(6)v99.
+
+       copy TAXBRKT.
 
        01 more-data                     pic x(3) value 'YES'.
 
@@ -34,9 +49,34 @@
 
        200-process-and-create-output.
            move employee-name-in to employee-name-out.
-           multiply salary-in by .15 giving federal-tax.
-           multiply salary-in by .05 giving state-tax.
-           display 'Federal Tax for ', employee-name-out, ' is ', federal-tax.
-           display 'State Tax for ', employee-name-out, ' is ', state-tax.
+           move 1 to tb-idx.
+           perform 250-find-bracket-rtn
+               until salary-in <= tb-max-salary (tb-idx)
+                     or tb-idx = 4.
+           multiply salary-in by tb-federal-rate (tb-idx)
+               giving wk-federal-tax.
+           multiply salary-in by tb-state-rate (tb-idx)
+               giving wk-state-tax.
+           multiply salary-in by .062 giving wk-fica-tax.
+           multiply salary-in by .0145 giving wk-medicare-tax.
+           subtract wk-federal-tax, wk-state-tax, wk-fica-tax,
+               wk-medicare-tax from salary-in giving wk-net-pay.
+           move wk-federal-tax to federal-tax.
+           move wk-state-tax to state-tax.
+           move wk-fica-tax to fica-tax.
+           move wk-medicare-tax to medicare-tax.
+           move wk-net-pay to net-pay.
+           display 'Federal Tax for ', employee-name-out, ' is ',
+               federal-tax.
+           display 'State Tax for ', employee-name-out, ' is ',
+               state-tax.
+           display 'FICA for ', employee-name-out, ' is ', fica-tax.
+           display 'Medicare for ', employee-name-out, ' is ',
+               medicare-tax.
+           display 'Net Pay for ', employee-name-out, ' is ',
+               net-pay.
+
+       250-find-bracket-rtn.
+           add 1 to tb-idx.
+
 
-       
