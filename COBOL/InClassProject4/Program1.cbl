@@ -4,31 +4,132 @@
       *  Sample         -  This an example of a double-level     *
       *                    control break.  The major field is    *
       *                    DEPT and the minor field is TERR      *
+      *                                                            *
+      *  IN-EMPLOYEE-FILE is now the indexed employee master kept *
+      *  current by CH10PPM, read in DEPT/TERR/JOB-CLASS/         *
+      *  EMPLOYEE-NO order off the IN-DEPT-TERR-JOBCLASS-KEY      *
+      *  alternate key so the third-level job-class break sees    *
+      *  every employee of a class grouped together within a     *
+      *  territory instead of interleaved by employee number.    *
       ************************************************************
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT IN-EMPLOYEE-FILE
-               ASSIGN TO 'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PP.DAT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPM.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS IN-EMPLOYEE-NO
+               ALTERNATE RECORD KEY IS IN-DEPT-TERR-JOBCLASS-KEY
+                   WITH DUPLICATES
+               FILE STATUS IS WS-EMP-FILE-STATUS.
 
            SELECT OUT-REPORT-FILE
-               ASSIGN TO 'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PP.RPT'
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PP.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT OUT-EXCEPTION-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPX.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXCEPTION-FILE-STATUS.
+
+           SELECT SALARY-LIMIT-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPX.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FILE-STATUS.
+
+           SELECT RESTART-OPTION-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPR.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-OPT-STATUS.
+
+           SELECT CKPT-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPB.CKP'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT YTD-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPY.DAT'
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS YTD-DEPT-TERR
+               FILE STATUS IS WS-YTD-FILE-STATUS.
+
+           SELECT OUT-CSV-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PP.CSV'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CSV-FILE-STATUS.
+
+           SELECT DEPT-TERR-TABLE-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPD.CTL'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-DT-TABLE-FILE-STATUS.
+
+           SELECT OUT-CODE-ERROR-FILE
+               ASSIGN TO
+                   'W:\CIS 253\Projects\INCLASSPROJECT4\CH10PPD.RPT'
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CODE-ERROR-FILE-STATUS.
       *
        DATA DIVISION.
        FILE SECTION.
        FD  IN-EMPLOYEE-FILE.
        01  IN-EMPLOYEE-REC.
-           05  IN-DEPT                 PIC XX.
-           05  IN-TERR                 PIC XX.
-           05  IN-EMPLOYEE-NO          PIC X(3).
-           05  IN-EMPLOYEE-NAME        PIC X(20).
-           05  IN-ANNUAL-SALARY        PIC 9(5).
+           COPY EMPREC.
 
        FD  OUT-REPORT-FILE.
        01  OUT-REPORT-REC              PIC X(80).
 
+       FD  OUT-EXCEPTION-FILE.
+       01  OUT-EXCEPTION-REC           PIC X(80).
+
+       FD  OUT-CSV-FILE.
+       01  OUT-CSV-REC                 PIC X(80).
+
+       FD  DEPT-TERR-TABLE-FILE.
+       01  DEPT-TERR-TABLE-REC.
+           05  DT-DEPT                 PIC XX.
+           05  DT-TERR                 PIC XX.
+
+       FD  OUT-CODE-ERROR-FILE.
+       01  OUT-CODE-ERROR-REC          PIC X(80).
+
+       FD  SALARY-LIMIT-FILE.
+       01  SALARY-LIMIT-REC.
+           05  SL-MIN-SALARY           PIC 9(5).
+           05  SL-MAX-SALARY           PIC 9(5).
+
+       FD  RESTART-OPTION-FILE.
+       01  RESTART-OPTION-REC          PIC X.
+
+       FD  CKPT-FILE.
+       01  CKPT-REC.
+           05  CKPT-EMPLOYEE-NO        PIC X(3).
+           05  CKPT-DEPT-HOLD          PIC XX.
+           05  CKPT-TERR-HOLD          PIC XX.
+           05  CKPT-JOBCLASS-HOLD      PIC XX.
+           05  CKPT-DEPT-SALARY        PIC 9(7)V99.
+           05  CKPT-TERR-SALARY        PIC 9(6)V99.
+           05  CKPT-JOBCLASS-SALARY    PIC 9(6)V99.
+           05  CKPT-TOTAL-SALARY       PIC 9(8)V99.
+
+       FD  YTD-FILE.
+       01  YTD-REC.
+           05  YTD-DEPT-TERR.
+               10  YTD-DEPT             PIC XX.
+               10  YTD-TERR             PIC XX.
+           05  YTD-SALARY              PIC 9(9)V99.
+
        WORKING-STORAGE SECTION.
        01  WS-WORK-AREAS.
            05  ARE-THERE-MORE-RECORDS  PIC X(3)     VALUE 'YES'.
@@ -37,22 +138,90 @@
 
            05  FIRST-RECORD            PIC X(3)     VALUE 'YES'.
 
+           05  WS-EMP-FILE-STATUS      PIC XX       VALUE ZEROS.
+               88  WS-EMP-FILE-OK                   VALUE '00'.
+               88  WS-EMP-FILE-EOF                  VALUE '10'.
+
            05  WS-LINE-CTR             PIC 99       VALUE ZEROS.
            05  WS-PAGE-CTR             PIC 999      VALUE ZEROS.
 
            05  WS-DEPT-SALARY          PIC 9(7)V99  VALUE ZEROS.
            05  WS-TERR-SALARY          PIC 9(6)V99  VALUE ZEROS.
+           05  WS-JOBCLASS-SALARY      PIC 9(6)V99  VALUE ZEROS.
 
            05  WS-DEPT-HOLD            PIC XX       VALUE ZEROS.
            05  WS-TERR-HOLD            PIC XX       VALUE ZEROS.
+           05  WS-JOBCLASS-HOLD        PIC XX       VALUE ZEROS.
 
            05  WS-TOTAL-SALARY         PIC 9(8)V99  VALUE ZEROS.
 
+           05  WS-LIMIT-FILE-STATUS    PIC XX       VALUE ZEROS.
+               88  WS-LIMIT-FILE-OK                 VALUE '00'.
+
+           05  WS-MIN-SALARY           PIC 9(5)     VALUE ZEROS.
+           05  WS-MAX-SALARY           PIC 9(5)     VALUE 99999.
+           05  WS-EXCEPTION-CTR        PIC 99       VALUE ZEROS.
+
+           05  WS-RESTART-OPT-STATUS   PIC XX       VALUE ZEROS.
+               88  WS-RESTART-OPT-OK                VALUE '00'.
+           05  WS-RESTART-REQUESTED    PIC X        VALUE 'N'.
+               88  WS-RESTART-IS-REQUESTED          VALUE 'Y'.
+
+           05  WS-CKPT-FILE-STATUS     PIC XX       VALUE ZEROS.
+               88  WS-CKPT-FILE-OK                  VALUE '00'.
+           05  WS-CKPT-INTERVAL        PIC 9(4)     VALUE 50.
+           05  WS-CKPT-RECORD-CTR      PIC 9(6)     VALUE ZEROS.
+           05  WS-CKPT-FOUND           PIC X        VALUE 'N'.
+
+           05  WS-YTD-FILE-STATUS      PIC XX       VALUE ZEROS.
+               88  WS-YTD-FILE-OK                   VALUE '00'.
+               88  WS-YTD-FILE-NOT-FOUND            VALUE '23'.
+               88  WS-YTD-FILE-DOES-NOT-EXIST       VALUE '35'.
+
+           05  WS-REPORT-FILE-STATUS   PIC XX       VALUE ZEROS.
+               88  WS-REPORT-FILE-OK                VALUE '00'.
+               88  WS-REPORT-FILE-DOES-NOT-EXIST    VALUE '35'.
+           05  WS-EXCEPTION-FILE-STATUS
+                                       PIC XX       VALUE ZEROS.
+               88  WS-EXCEPTION-FILE-OK             VALUE '00'.
+               88  WS-EXCEPTION-FILE-DOES-NOT-EXIST VALUE '35'.
+           05  WS-CSV-FILE-STATUS      PIC XX       VALUE ZEROS.
+               88  WS-CSV-FILE-OK                   VALUE '00'.
+               88  WS-CSV-FILE-DOES-NOT-EXIST       VALUE '35'.
+           05  WS-CODE-ERROR-FILE-STATUS
+                                       PIC XX       VALUE ZEROS.
+               88  WS-CODE-ERROR-FILE-OK            VALUE '00'.
+               88  WS-CODE-ERROR-FILE-DOES-NOT-EXIST VALUE '35'.
+
            05  WS-T-DATE.
                10  WS-IN-YR            PIC 9(4).
                10  WS-IN-MO            PIC 9(2).
                10  WS-IN-DAY           PIC 9(2).
 
+           05  WS-DT-TABLE-FILE-STATUS PIC XX       VALUE ZEROS.
+               88  WS-DT-TABLE-FILE-OK               VALUE '00'.
+           05  WS-DEPT-TERR-COUNT      PIC 999      VALUE ZEROS.
+           05  WS-DT-IDX               PIC 999      VALUE ZEROS.
+           05  WS-CODE-VALID           PIC X        VALUE 'Y'.
+               88  WS-CODE-IS-VALID                 VALUE 'Y'.
+           05  WS-CODE-ERROR-CTR       PIC 99       VALUE ZEROS.
+
+       01  WS-DEPT-TERR-TABLE.
+           05  WS-DEPT-TERR-ENTRY      OCCURS 50 TIMES.
+               10  WS-VALID-DEPT       PIC XX.
+               10  WS-VALID-TERR       PIC XX.
+
+       01  CL-CSV-DETAIL.
+           05  CL-DEPT                 PIC XX.
+           05  FILLER                  PIC X        VALUE ','.
+           05  CL-TERR                 PIC XX.
+           05  FILLER                  PIC X        VALUE ','.
+           05  CL-EMPLOYEE-NO          PIC X(3).
+           05  FILLER                  PIC X        VALUE ','.
+           05  CL-EMPLOYEE-NAME        PIC X(20).
+           05  FILLER                  PIC X        VALUE ','.
+           05  CL-ANNUAL-SALARY        PIC 9(5).
+
        01  HL-HEADING1.
            05                          PIC X(23)    VALUE SPACES.
            05                          PIC X(44)
@@ -94,6 +263,13 @@
            05                          PIC XX       VALUE SPACES.
            05  DL-OUT-ANNUAL-SALARY    PIC $$$,$$$.99.
            05                          PIC X(7)     VALUE SPACES.
+       01  DL-JOBCLASS-TOTAL-LINE.
+           05                          PIC X(22)    VALUE SPACES.
+           05                          PIC X(40)
+              VALUE 'TOTAL SALARY FOR JOB CLASSIFICATION IS '.
+           05  DL-OUT-JOBCLASS-SALARY  PIC $$$$,$$$.99.
+           05                          PIC X(7)     VALUE SPACES.
+
        01  DL-TERRITORY-TOTAL-LINE.
            05                          PIC X(28)    VALUE SPACES.
            05                          PIC X(34)
@@ -133,6 +309,61 @@
            05                          PIC X(13)
               VALUE 'END OF REPORT'.
            05                          PIC X(58)    VALUE SPACES.
+
+       01  XL-HEADING1.
+           05                          PIC X(20)    VALUE SPACES.
+           05                          PIC X(40)
+              VALUE 'SALARY EXCEPTION REPORT - OUT OF RANGE'.
+       01  XL-HEADING2.
+           05                          PIC X(17)    VALUE SPACES.
+           05                          PIC X(15)
+               VALUE 'EMPLOYEE NUMBER'.
+           05                          PIC X(9)     VALUE SPACES.
+           05                          PIC X(13)
+               VALUE 'EMPLOYEE NAME'.
+           05                          PIC X(8)     VALUE SPACES.
+           05                          PIC X(13)
+               VALUE 'ANNUAL SALARY'.
+       01  XL-DETAIL-LINE.
+           05                          PIC X(17)    VALUE SPACES.
+           05  XL-OUT-EMPLOYEE-NO      PIC X(3).
+           05                          PIC X(18)    VALUE SPACES.
+           05  XL-OUT-EMPLOYEE-NAME    PIC X(20).
+           05                          PIC XX       VALUE SPACES.
+           05  XL-OUT-ANNUAL-SALARY    PIC $$$,$$$.99.
+       01  XL-NONE-LINE.
+           05                          PIC X(17)    VALUE SPACES.
+           05                          PIC X(33)
+              VALUE 'NO SALARIES OUT OF RANGE - CLEAN'.
+
+       01  CE-HEADING1.
+           05                          PIC X(20)    VALUE SPACES.
+           05                          PIC X(38)
+              VALUE 'INVALID DEPARTMENT/TERRITORY CODES'.
+       01  CE-HEADING2.
+           05                          PIC X(17)    VALUE SPACES.
+           05                          PIC X(15)
+               VALUE 'EMPLOYEE NUMBER'.
+           05                          PIC X(9)     VALUE SPACES.
+           05                          PIC X(13)
+               VALUE 'EMPLOYEE NAME'.
+           05                          PIC X(4)     VALUE SPACES.
+           05                          PIC X(4)     VALUE 'DEPT'.
+           05                          PIC X(4)     VALUE SPACES.
+           05                          PIC X(4)     VALUE 'TERR'.
+       01  CE-DETAIL-LINE.
+           05                          PIC X(17)    VALUE SPACES.
+           05  CE-OUT-EMPLOYEE-NO      PIC X(3).
+           05                          PIC X(18)    VALUE SPACES.
+           05  CE-OUT-EMPLOYEE-NAME    PIC X(20).
+           05                          PIC XX       VALUE SPACES.
+           05  CE-OUT-DEPT             PIC XX.
+           05                          PIC X(6)     VALUE SPACES.
+           05  CE-OUT-TERR             PIC XX.
+       01  CE-NONE-LINE.
+           05                          PIC X(17)    VALUE SPACES.
+           05                          PIC X(37)
+              VALUE 'NO INVALID DEPT/TERR CODES - CLEAN'.
       *
        PROCEDURE DIVISION.
       **********************************************************
@@ -143,11 +374,18 @@
            PERFORM 200-DATE-ACCEPT-RTN.
 
            PERFORM UNTIL NO-MORE-RECORDS
-               READ IN-EMPLOYEE-FILE
+               READ IN-EMPLOYEE-FILE NEXT RECORD
                   AT END
                      MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
                   NOT AT END
-                     PERFORM 400-CALC-RTN
+                     IF IN-EMP-ACTIVE
+                        PERFORM 400-CALC-RTN
+                        ADD 1 TO WS-CKPT-RECORD-CTR
+                        IF WS-CKPT-RECORD-CTR >= WS-CKPT-INTERVAL
+                           PERFORM 950-WRITE-CHECKPOINT-RTN
+                           MOVE ZEROS TO WS-CKPT-RECORD-CTR
+                        END-IF
+                     END-IF
                END-READ
            END-PERFORM.
 
@@ -197,29 +435,121 @@
       *                 Prints out employee information        *
       **********************************************************
        400-CALC-RTN.
-           EVALUATE TRUE
-               WHEN FIRST-RECORD = 'YES'
-                   MOVE IN-DEPT TO WS-DEPT-HOLD
-                   MOVE IN-TERR TO WS-TERR-HOLD
+           PERFORM 465-VALIDATE-CODE-RTN.
+
+           IF NOT WS-CODE-IS-VALID
+               PERFORM 470-CODE-ERROR-RTN
+           ELSE
+               EVALUATE TRUE
+                   WHEN FIRST-RECORD = 'YES'
+                       MOVE IN-DEPT TO WS-DEPT-HOLD
+                       MOVE IN-TERR TO WS-TERR-HOLD
+                       MOVE IN-JOB-CLASS TO WS-JOBCLASS-HOLD
+                       PERFORM 300-HEADING-RTN
+                       MOVE 'NO ' TO FIRST-RECORD
+                   WHEN IN-DEPT NOT = WS-DEPT-HOLD
+                       PERFORM 500-DEPT-BREAK
+                   WHEN IN-TERR NOT = WS-TERR-HOLD
+                       PERFORM 600-TERR-BREAK
+                   WHEN IN-JOB-CLASS NOT = WS-JOBCLASS-HOLD
+                       PERFORM 650-JOB-CLASS-BREAK
+               END-EVALUATE
+
+               IF WS-LINE-CTR IS GREATER THAN 25
                    PERFORM 300-HEADING-RTN
-                   MOVE 'NO ' TO FIRST-RECORD
-               WHEN IN-DEPT NOT = WS-DEPT-HOLD
-                   PERFORM 500-DEPT-BREAK
-               WHEN IN-TERR NOT = WS-TERR-HOLD
-                   PERFORM 600-TERR-BREAK
-           END-EVALUATE.
-
-           IF WS-LINE-CTR IS GREATER THAN 25
-               PERFORM 300-HEADING-RTN
+               END-IF
+
+               MOVE IN-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
+               MOVE IN-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
+               MOVE IN-ANNUAL-SALARY TO DL-OUT-ANNUAL-SALARY
+               WRITE OUT-REPORT-REC FROM DL-SALARY-LINE
+                   AFTER ADVANCING 2 LINES
+               PERFORM 460-WRITE-CSV-RTN
+               ADD IN-ANNUAL-SALARY TO WS-JOBCLASS-SALARY
+               ADD 1 TO WS-LINE-CTR
+
+               IF IN-ANNUAL-SALARY < WS-MIN-SALARY
+                     OR IN-ANNUAL-SALARY > WS-MAX-SALARY
+                   PERFORM 450-EXCEPTION-RTN
+               END-IF
+           END-IF.
+      *********************************************************
+      *   450-EXCEPTION-RTN - Performed from 400-CALC-RTN,    *
+      *                       lists a salary that falls       *
+      *                       outside WS-MIN/MAX-SALARY on    *
+      *                       the separate exception report   *
+      *********************************************************
+       450-EXCEPTION-RTN.
+           MOVE IN-EMPLOYEE-NO TO XL-OUT-EMPLOYEE-NO
+           MOVE IN-EMPLOYEE-NAME TO XL-OUT-EMPLOYEE-NAME
+           MOVE IN-ANNUAL-SALARY TO XL-OUT-ANNUAL-SALARY
+           WRITE OUT-EXCEPTION-REC FROM XL-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-EXCEPTION-CTR.
+      *********************************************************
+      *   465-VALIDATE-CODE-RTN - Performed from 400-CALC-RTN,*
+      *                       checks IN-DEPT/IN-TERR against  *
+      *                       the WS-DEPT-TERR-TABLE loaded    *
+      *                       from CH10PPD.CTL.  An empty      *
+      *                       table (control file missing or   *
+      *                       blank) leaves every code valid   *
+      *                       so a site that hasn't set up the *
+      *                       table yet sees no behavior       *
+      *                       change.                          *
+      *********************************************************
+       465-VALIDATE-CODE-RTN.
+           MOVE 'Y' TO WS-CODE-VALID.
+           IF WS-DEPT-TERR-COUNT > ZERO
+               MOVE 'N' TO WS-CODE-VALID
+               PERFORM 466-CHECK-ONE-CODE-RTN
+                   VARYING WS-DT-IDX FROM 1 BY 1
+                   UNTIL WS-DT-IDX > WS-DEPT-TERR-COUNT
+                       OR WS-CODE-IS-VALID
            END-IF.
 
-           MOVE IN-EMPLOYEE-NO TO DL-OUT-EMPLOYEE-NO
-           MOVE IN-EMPLOYEE-NAME TO DL-OUT-EMPLOYEE-NAME
-           MOVE IN-ANNUAL-SALARY TO DL-OUT-ANNUAL-SALARY
-           WRITE OUT-REPORT-REC FROM DL-SALARY-LINE
-               AFTER ADVANCING 2 LINES
-           ADD IN-ANNUAL-SALARY TO WS-TERR-SALARY
-           ADD 1 TO WS-LINE-CTR.
+      *********************************************************
+      *   466-CHECK-ONE-CODE-RTN - Performed from 465-VALID-  *
+      *                       ATE-CODE-RTN, compares IN-DEPT/ *
+      *                       IN-TERR to one table entry       *
+      *********************************************************
+       466-CHECK-ONE-CODE-RTN.
+           IF IN-DEPT = WS-VALID-DEPT (WS-DT-IDX)
+                 AND IN-TERR = WS-VALID-TERR (WS-DT-IDX)
+               MOVE 'Y' TO WS-CODE-VALID
+           END-IF.
+
+      *********************************************************
+      *   470-CODE-ERROR-RTN - Performed from 400-CALC-RTN,   *
+      *                       lists an employee whose DEPT/   *
+      *                       TERR code is not in the valid   *
+      *                       code table instead of letting   *
+      *                       the typo start its own bogus    *
+      *                       break group                     *
+      *********************************************************
+       470-CODE-ERROR-RTN.
+           MOVE IN-EMPLOYEE-NO TO CE-OUT-EMPLOYEE-NO
+           MOVE IN-EMPLOYEE-NAME TO CE-OUT-EMPLOYEE-NAME
+           MOVE IN-DEPT TO CE-OUT-DEPT
+           MOVE IN-TERR TO CE-OUT-TERR
+           WRITE OUT-CODE-ERROR-REC FROM CE-DETAIL-LINE
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WS-CODE-ERROR-CTR.
+      *********************************************************
+      *   460-WRITE-CSV-RTN - Performed from 400-CALC-RTN,    *
+      *                       writes the same detail line as  *
+      *                       a comma-delimited record to     *
+      *                       CH10PP.CSV so finance can pull  *
+      *                       the payroll figures straight    *
+      *                       into a spreadsheet without      *
+      *                       retyping them off the .RPT file *
+      *********************************************************
+       460-WRITE-CSV-RTN.
+           MOVE IN-DEPT TO CL-DEPT
+           MOVE IN-TERR TO CL-TERR
+           MOVE IN-EMPLOYEE-NO TO CL-EMPLOYEE-NO
+           MOVE IN-EMPLOYEE-NAME TO CL-EMPLOYEE-NAME
+           MOVE IN-ANNUAL-SALARY TO CL-ANNUAL-SALARY
+           WRITE OUT-CSV-REC FROM CL-CSV-DETAIL.
       *********************************************************
       *   500-DEPT-BREAK - Performed from 100-MAIN-MODULE and *
       *                    400-CALC-RTN, Forces a TERR break  *
@@ -247,11 +577,15 @@
       *                   break and prints TERR totals       *
       ********************************************************
        600-TERR-BREAK.
+           PERFORM 650-JOB-CLASS-BREAK.
+
            ADD WS-TERR-SALARY TO WS-DEPT-SALARY.
            MOVE WS-TERR-SALARY TO DL-OUT-TERR-SALARY.
            WRITE OUT-REPORT-REC FROM DL-TERRITORY-TOTAL-LINE
                AFTER ADVANCING 3 LINES.
 
+           PERFORM 680-UPDATE-YTD-RTN.
+
            ADD 1 TO WS-LINE-CTR.
 
            IF  MORE-RECORDS
@@ -263,6 +597,44 @@
                PERFORM 300-HEADING-RTN
            END-IF.
 
+      ********************************************************
+      *  680-UPDATE-YTD-RTN - Performed from 600-TERR-BREAK,  *
+      *                   rolls the territory total that just *
+      *                   finished into the persistent year-  *
+      *                   to-date file keyed by DEPT/TERR, so *
+      *                   totals carry forward run to run.    *
+      ********************************************************
+       680-UPDATE-YTD-RTN.
+           MOVE WS-DEPT-HOLD TO YTD-DEPT
+           MOVE WS-TERR-HOLD TO YTD-TERR
+           READ YTD-FILE
+               INVALID KEY
+                   MOVE WS-TERR-SALARY TO YTD-SALARY
+                   WRITE YTD-REC
+               NOT INVALID KEY
+                   ADD WS-TERR-SALARY TO YTD-SALARY
+                   REWRITE YTD-REC
+           END-READ.
+
+      ********************************************************
+      *  650-JOB-CLASS-BREAK - Performed from 400-CALC-RTN    *
+      *                   and 600-TERR-BREAK, controls the    *
+      *                   job classification break within a   *
+      *                   territory and prints its subtotal   *
+      ********************************************************
+       650-JOB-CLASS-BREAK.
+           ADD WS-JOBCLASS-SALARY TO WS-TERR-SALARY.
+           MOVE WS-JOBCLASS-SALARY TO DL-OUT-JOBCLASS-SALARY.
+           WRITE OUT-REPORT-REC FROM DL-JOBCLASS-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           ADD 1 TO WS-LINE-CTR.
+
+           IF  MORE-RECORDS
+               MOVE IN-JOB-CLASS TO WS-JOBCLASS-HOLD
+               MOVE ZEROS TO WS-JOBCLASS-SALARY
+           END-IF.
+
       ************************************************************
       *  700-END-PROGRAM-RTN - Performed from 100-MAIN-MODULE    *
       *                        Prints total of all salaries      *
@@ -274,13 +646,212 @@
            WRITE OUT-REPORT-REC FROM HL-HEADING-FINAL
                AFTER ADVANCING 2 LINES.
 
+           IF WS-EXCEPTION-CTR = ZERO
+               WRITE OUT-EXCEPTION-REC FROM XL-NONE-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+           IF WS-CODE-ERROR-CTR = ZERO
+               WRITE OUT-CODE-ERROR-REC FROM CE-NONE-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
       ************************************************************
       * 800-INITIALIZATION-RTN - Performed from 100-MAIN-MODULE  *
       *                          Controls opening of files       *
       ************************************************************
        800-INITIALIZATION-RTN.
-           OPEN INPUT IN-EMPLOYEE-FILE
-                OUTPUT OUT-REPORT-FILE.
+           OPEN INPUT IN-EMPLOYEE-FILE.
+
+           PERFORM 810-READ-SALARY-LIMITS-RTN.
+           PERFORM 820-CHECK-RESTART-OPTION-RTN.
+           PERFORM 830-OPEN-YTD-FILE-RTN.
+           PERFORM 840-LOAD-DEPT-TERR-TABLE-RTN.
+
+           IF WS-RESTART-IS-REQUESTED
+               PERFORM 845-OPEN-REPORT-FILES-EXTEND-RTN
+               PERFORM 960-RESTART-RTN
+           ELSE
+               PERFORM 846-OPEN-REPORT-FILES-FRESH-RTN
+               MOVE LOW-VALUES TO IN-DEPT-TERR-JOBCLASS-KEY
+               START IN-EMPLOYEE-FILE
+                     KEY IS NOT LESS THAN IN-DEPT-TERR-JOBCLASS-KEY
+                   INVALID KEY
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               END-START
+               OPEN OUTPUT CKPT-FILE
+               PERFORM 847-WRITE-REPORT-HEADERS-RTN
+           END-IF.
+
+      ***********************************************************
+      * 845-OPEN-REPORT-FILES-EXTEND-RTN - Performed from       *
+      *                    800-INITIALIZATION-RTN when CH10PPR. *
+      *                    CTL asked for a restart.  Appends to *
+      *                    the prior partial report/exception/  *
+      *                    CSV/code-error files instead of      *
+      *                    truncating them, the same way        *
+      *                    830-OPEN-YTD-FILE-RTN preserves the  *
+      *                    YTD file, so the detail lines behind *
+      *                    the restored checkpoint totals are   *
+      *                    not lost.  Creates a file that does  *
+      *                    not exist yet rather than aborting.  *
+      ***********************************************************
+       845-OPEN-REPORT-FILES-EXTEND-RTN.
+           OPEN EXTEND OUT-REPORT-FILE.
+           IF WS-REPORT-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT OUT-REPORT-FILE
+               CLOSE OUT-REPORT-FILE
+               OPEN EXTEND OUT-REPORT-FILE
+           END-IF.
+
+           OPEN EXTEND OUT-EXCEPTION-FILE.
+           IF WS-EXCEPTION-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT OUT-EXCEPTION-FILE
+               CLOSE OUT-EXCEPTION-FILE
+               OPEN EXTEND OUT-EXCEPTION-FILE
+           END-IF.
+
+           OPEN EXTEND OUT-CSV-FILE.
+           IF WS-CSV-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT OUT-CSV-FILE
+               CLOSE OUT-CSV-FILE
+               OPEN EXTEND OUT-CSV-FILE
+           END-IF.
+
+           OPEN EXTEND OUT-CODE-ERROR-FILE.
+           IF WS-CODE-ERROR-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT OUT-CODE-ERROR-FILE
+               CLOSE OUT-CODE-ERROR-FILE
+               OPEN EXTEND OUT-CODE-ERROR-FILE
+           END-IF.
+
+      ***********************************************************
+      * 846-OPEN-REPORT-FILES-FRESH-RTN - Performed from        *
+      *                    800-INITIALIZATION-RTN for a normal, *
+      *                    non-restart run.  Truncates any      *
+      *                    output left behind by an earlier run.*
+      ***********************************************************
+       846-OPEN-REPORT-FILES-FRESH-RTN.
+           OPEN OUTPUT OUT-REPORT-FILE
+                OUTPUT OUT-EXCEPTION-FILE
+                OUTPUT OUT-CSV-FILE
+                OUTPUT OUT-CODE-ERROR-FILE.
+
+      ***********************************************************
+      * 847-WRITE-REPORT-HEADERS-RTN - Performed whenever a     *
+      *                    run is actually starting fresh from  *
+      *                    the first employee - the normal      *
+      *                    non-restart path in 800-INITIALIZ-   *
+      *                    ATION-RTN, and 960-RESTART-RTN's own  *
+      *                    fallback when CH10PPR.CTL asked for  *
+      *                    a restart but CH10PPB.CKP held no    *
+      *                    checkpoint to resume from.  Not      *
+      *                    performed on a genuine resume, so    *
+      *                    these column headings are not        *
+      *                    duplicated into the middle of the    *
+      *                    appended CSV/exception/code-error    *
+      *                    files.                                *
+      ***********************************************************
+       847-WRITE-REPORT-HEADERS-RTN.
+           MOVE 'DEPT,TERR,EMPLOYEE NO,EMPLOYEE NAME,ANNUAL SALARY'
+               TO OUT-CSV-REC
+           WRITE OUT-CSV-REC
+
+           WRITE OUT-EXCEPTION-REC FROM XL-HEADING1
+               AFTER ADVANCING PAGE
+           WRITE OUT-EXCEPTION-REC FROM XL-HEADING2
+               AFTER ADVANCING 2 LINES
+
+           WRITE OUT-CODE-ERROR-REC FROM CE-HEADING1
+               AFTER ADVANCING PAGE
+           WRITE OUT-CODE-ERROR-REC FROM CE-HEADING2
+               AFTER ADVANCING 2 LINES.
+
+      ***********************************************************
+      * 810-READ-SALARY-LIMITS-RTN - Loads the configurable     *
+      *                    min/max salary limits used by        *
+      *                    450-EXCEPTION-RTN from CH10PPX.CTL.  *
+      *                    If the control file is missing, the  *
+      *                    VALUE-clause defaults stay in effect *
+      *                    and nothing is treated as exceptional*
+      ***********************************************************
+       810-READ-SALARY-LIMITS-RTN.
+           OPEN INPUT SALARY-LIMIT-FILE.
+           IF WS-LIMIT-FILE-OK
+               READ SALARY-LIMIT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE SL-MIN-SALARY TO WS-MIN-SALARY
+                       MOVE SL-MAX-SALARY TO WS-MAX-SALARY
+               END-READ
+               CLOSE SALARY-LIMIT-FILE
+           END-IF.
+
+      ***********************************************************
+      * 820-CHECK-RESTART-OPTION-RTN - CH10PPR.CTL holds a      *
+      *                    single Y/N telling this run whether  *
+      *                    to resume from the last checkpoint   *
+      *                    instead of starting at record one.   *
+      *                    Missing file defaults to a normal,   *
+      *                    non-restart run.                     *
+      ***********************************************************
+       820-CHECK-RESTART-OPTION-RTN.
+           OPEN INPUT RESTART-OPTION-FILE.
+           IF WS-RESTART-OPT-OK
+               READ RESTART-OPTION-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE RESTART-OPTION-REC TO WS-RESTART-REQUESTED
+               END-READ
+               CLOSE RESTART-OPTION-FILE
+           END-IF.
+
+      ***********************************************************
+      * 830-OPEN-YTD-FILE-RTN - Opens the YTD accumulation file *
+      *                    I-O so 680-UPDATE-YTD-RTN can REWRITE*
+      *                    existing dept/terr totals and WRITE  *
+      *                    new ones.  Creates the file on its   *
+      *                    first-ever run.                      *
+      ***********************************************************
+       830-OPEN-YTD-FILE-RTN.
+           OPEN I-O YTD-FILE.
+           IF WS-YTD-FILE-DOES-NOT-EXIST
+               OPEN OUTPUT YTD-FILE
+               CLOSE YTD-FILE
+               OPEN I-O YTD-FILE
+           END-IF.
+
+      ***********************************************************
+      * 840-LOAD-DEPT-TERR-TABLE-RTN - Loads the valid dept/    *
+      *                    terr code combinations from          *
+      *                    CH10PPD.CTL into WS-DEPT-TERR-TABLE  *
+      *                    for 465-VALIDATE-CODE-RTN to check   *
+      *                    each employee against.  A missing or *
+      *                    empty control file leaves the table  *
+      *                    at zero entries, and 465-VALIDATE-   *
+      *                    CODE-RTN treats every code as valid  *
+      *                    in that case.                        *
+      ***********************************************************
+       840-LOAD-DEPT-TERR-TABLE-RTN.
+           OPEN INPUT DEPT-TERR-TABLE-FILE.
+           IF WS-DT-TABLE-FILE-OK
+               PERFORM UNTIL WS-DT-TABLE-FILE-STATUS = '10'
+                       OR WS-DEPT-TERR-COUNT = 50
+                   READ DEPT-TERR-TABLE-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           ADD 1 TO WS-DEPT-TERR-COUNT
+                           MOVE DT-DEPT TO
+                               WS-VALID-DEPT (WS-DEPT-TERR-COUNT)
+                           MOVE DT-TERR TO
+                               WS-VALID-TERR (WS-DEPT-TERR-COUNT)
+                   END-READ
+               END-PERFORM
+               CLOSE DEPT-TERR-TABLE-FILE
+           END-IF.
 
       ***********************************************************
       * 900-END-OF-JOB-RTN - Performed from 100-MAIN-MODULE     *
@@ -288,4 +859,86 @@
       ***********************************************************
        900-END-OF-JOB-RTN.
            CLOSE IN-EMPLOYEE-FILE
-                 OUT-REPORT-FILE.
+                 OUT-REPORT-FILE
+                 OUT-EXCEPTION-FILE
+                 OUT-CSV-FILE
+                 OUT-CODE-ERROR-FILE
+                 CKPT-FILE
+                 YTD-FILE.
+
+      ***********************************************************
+      * 950-WRITE-CHECKPOINT-RTN - Performed every WS-CKPT-     *
+      *                    INTERVAL records from 100-MAIN-      *
+      *                    MODULE.  Appends the last employee   *
+      *                    processed and the running            *
+      *                    accumulators to CH10PPB.CKP so a     *
+      *                    failed run can resume instead of     *
+      *                    reprocessing from record one.        *
+      ***********************************************************
+       950-WRITE-CHECKPOINT-RTN.
+           MOVE IN-EMPLOYEE-NO TO CKPT-EMPLOYEE-NO
+           MOVE WS-DEPT-HOLD TO CKPT-DEPT-HOLD
+           MOVE WS-TERR-HOLD TO CKPT-TERR-HOLD
+           MOVE WS-JOBCLASS-HOLD TO CKPT-JOBCLASS-HOLD
+           MOVE WS-DEPT-SALARY TO CKPT-DEPT-SALARY
+           MOVE WS-TERR-SALARY TO CKPT-TERR-SALARY
+           MOVE WS-JOBCLASS-SALARY TO CKPT-JOBCLASS-SALARY
+           MOVE WS-TOTAL-SALARY TO CKPT-TOTAL-SALARY
+           WRITE CKPT-REC.
+
+      ***********************************************************
+      * 960-RESTART-RTN - Performed from 800-INITIALIZATION-RTN *
+      *                    when CH10PPR.CTL asked for a restart.*
+      *                    Reads CH10PPB.CKP through to its     *
+      *                    last record, restores the run's      *
+      *                    accumulators and hold fields from    *
+      *                    it, then re-positions IN-EMPLOYEE-   *
+      *                    FILE to resume just past the last    *
+      *                    employee that checkpoint covered.    *
+      ***********************************************************
+       960-RESTART-RTN.
+           OPEN INPUT CKPT-FILE.
+           IF WS-CKPT-FILE-OK
+               PERFORM UNTIL WS-CKPT-FILE-STATUS = '10'
+                   READ CKPT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE 'Y' TO WS-CKPT-FOUND
+                   END-READ
+               END-PERFORM
+               CLOSE CKPT-FILE
+           END-IF.
+
+           IF WS-CKPT-FOUND = 'Y'
+               MOVE CKPT-DEPT-HOLD TO WS-DEPT-HOLD
+               MOVE CKPT-TERR-HOLD TO WS-TERR-HOLD
+               MOVE CKPT-JOBCLASS-HOLD TO WS-JOBCLASS-HOLD
+               MOVE CKPT-DEPT-SALARY TO WS-DEPT-SALARY
+               MOVE CKPT-TERR-SALARY TO WS-TERR-SALARY
+               MOVE CKPT-JOBCLASS-SALARY TO WS-JOBCLASS-SALARY
+               MOVE CKPT-TOTAL-SALARY TO WS-TOTAL-SALARY
+               MOVE 'NO ' TO FIRST-RECORD
+
+               MOVE CKPT-DEPT-HOLD TO IN-DEPT
+               MOVE CKPT-TERR-HOLD TO IN-TERR
+               MOVE CKPT-JOBCLASS-HOLD TO IN-JOB-CLASS
+               MOVE CKPT-EMPLOYEE-NO TO IN-EMPLOYEE-NO
+               START IN-EMPLOYEE-FILE
+                     KEY IS GREATER THAN IN-DEPT-TERR-JOBCLASS-KEY
+                   INVALID KEY
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               END-START
+
+               PERFORM 300-HEADING-RTN
+               OPEN EXTEND CKPT-FILE
+           ELSE
+               MOVE LOW-VALUES TO IN-DEPT-TERR-JOBCLASS-KEY
+               START IN-EMPLOYEE-FILE
+                     KEY IS NOT LESS THAN IN-DEPT-TERR-JOBCLASS-KEY
+                   INVALID KEY
+                       MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+               END-START
+               OPEN OUTPUT CKPT-FILE
+               PERFORM 847-WRITE-REPORT-HEADERS-RTN
+           END-IF.
