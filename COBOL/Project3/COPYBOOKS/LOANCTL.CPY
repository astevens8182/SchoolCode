@@ -0,0 +1,17 @@
+      ************************************************************
+      *  LOANCTL - Configurable loan-limit and down-payment      *
+      *            bracket defaults, shared by PROJECT3 and      *
+      *            PROJECT3B so both the interactive and batch   *
+      *            calculators fall back to the same limits if   *
+      *            PROJECT3L.CTL is missing or blank.            *
+      ************************************************************
+       01  WS-LOAN-LIMITS.
+           05  WS-MAX-LOAN               PIC 9(6)     VALUE 500000.
+           05  WS-LOAN-TO-VALUE-PCT      PIC V99      VALUE .50.
+           05  WS-TIER1-LIMIT            PIC 9(6)     VALUE 060000.
+           05  WS-TIER2-LIMIT            PIC 9(6)     VALUE 090000.
+           05  WS-TIER1-RATE             PIC V999     VALUE .040.
+           05  WS-TIER2-RATE             PIC V999     VALUE .080.
+           05  WS-TIER3-RATE             PIC V999     VALUE .100.
+           05  WS-TIER2-BASE             PIC 9(6)     VALUE 002400.
+           05  WS-TIER3-BASE             PIC 9(6)     VALUE 004800.
