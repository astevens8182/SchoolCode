@@ -1,203 +1,556 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROJECT4.
-       AUTHOR. 
-      *ALEX STEVENS
-       ENVIRONMENT DIVISION.
-
-       INPUT-OUTPUT SECTION.
-       SELECT STUDENT-FILE
-           ASSIGN TO "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004.DAT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       SELECT STUDENT-REPORT
-           ASSIGN TO "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004.RPT"
-               ORGANIZATION IS LINE SEQUENTIAL.
-
-       DATA DIVISION.
-       FILE SECTION.
-
-       FD  STUDENT-FILE
-           RECORD CONTAINS 38 CHARACTERS.
-       01  STUDENT-REC-IN.
-           05  SOC-SEC-NO-IN               PIC X(9).
-           05  NAME-IN                     PIC X(21).
-           05  CLASS-IN                    PIC X.
-               88  FRESHMAN                    VALUE "1".
-               88  SOPHOMORE                   VALUE "2".
-               88  JUNIOR                      VALUE "3".
-               88  SENIOR                      VALUE "4".
-           05  SCHOOL-IN                   PIC X.
-               88  BUSINESS                    VALUE "1".
-               88  ARTS                        VALUE "2".
-               88  ENGINEERING                 VALUE "3".
-           05  GPA-IN                      PIC 9V99.
-           05  CREDITS-IN                  PIC 9(3).
-
-       FD  STUDENT-REPORT
-           RECORD CONTAINS 80 CHARACTERS.
-       01  REPORT-OUT                      PIC X(80).
-
-       WORKING-STORAGE SECTION.
-       01  WS-WORK-AREAS.
-           05  ARE-THERE-MORE-RECORDS  PIC X(3)     VALUE 'YES'.
-               88  MORE-RECORDS                     VALUE 'YES'.
-               88  NO-MORE-RECORDS                  VALUE 'NO '.
-
-           05  FIRST-RECORD            PIC X(3)     VALUE 'YES'.
-           05  WS-LINE-CTR             PIC 99       VALUE ZEROS.
-           05  WS-PAGE-CTR             PIC 999      VALUE ZEROS.
-
-           05  WS-CLASS-HOLD           PIC XX       VALUE ZEROS.
-
-           05  WS-CLASS-FRESHMAN       PIC 9V99     VALUE ZEROS.
-           05  WS-CLASS-SOPHOMORE      PIC 9V99     VALUE ZEROS.
-           05  WS-CLASS-JUNIOR         PIC 9V99     VALUE ZEROS.
-           05  WS-CLASS-SENIOR         PIC 9V99     VALUE ZEROS.
-           05  WS-FRESHMAN-COUNT       PIC X        VALUE ZEROS.
-           05  WS-SOPHMORE-COUNT       PIC X        VALUE ZEROS.
-           05  WS-JUNIOR-COUNT         PIC X        VALUE ZEROS.
-           05  WS-SENIOR-COUNT         PIC X        VALUE ZEROS.
-
-           05 WS-SCHOOL-HOLD           PIC X(10)    VALUE ZEROS.
-
-
-           05 WS-T-DATE.
-               10  WS-IN-YR            PIC 9(4).
-               10  WS-IN-MO            PIC 9(2).
-               10  WS-IN-DAY           PIC 9(2).
-
-
-       01 HL-HEADING1.
-           05                          PIC X(23)    VALUE SPACES.
-           05                          PIC X(44)
-               VALUE 'PASS EM STATE COLLEGE'.
-       01 HL-HEADING2.
-           05                          PIC X(24)    
-               VALUE 'ALEX PROGRAMMER'.
-       01 HL-HEADING3.
-           05                          PIC X(14) VALUE SPACES.
-           05                          PIC X(10)
-               VALUE 'SCHOOL: '.
-           05 SCHOOL-OUT               PIC X.
-
-           05                          PIC X(5)
-               VALUE 'PAGE'.
-           05  HL-OUT-PAGE             PIC ZZ9.
-           05                          PIC X(5) VALUE SPACES.
-
-           05  HL-TODAYS-DATE.
-               10 HL-OUT-MO            PIC 99.
-               10                      PIC X    VALUE '/'.
-               10 HL-OUT-DAY           PIC 99.
-               10                      PIC X    VALUE '/'.
-               10 HL-OUT-YR            PIC 9(4).
-               10                      PIC X(10) VALUE SPACES.
-       01  HL-HEADING4.
-           05                          PIC X(17) VALUE SPACES.
-           05                          PIC X(5)
-               VALUE 'CLASS'.
-           05                          PIC X(9)  VALUE SPACES.
-           05                          PIC X(11)
-               VALUE 'AVERAGE GPA'.
-           05                          PIC X(8) VALUE SPACES.
-       
-       01 DL-CLASS-LINE.
-           05                          PIC X(28) VALUE SPACES.
-           05 DL-OUT-CLASS             PIC X(15).
-           05                          PIC X(9)  VALUE SPACES.
-           05 DL-OUT-AVG-GPA           PIC X(4).
-       01 DL-FRESHMAN-GPA.
-           05                          PIC X(9)
-               VALUE 'FRESHMAN'.
-           05 DL-GPA-OUT               PIC 9V99.
-       01 DL-SOPHOMORE-GPA.
-           05                          PIC X(9)
-               VALUE 'SOPHOMORE'.
-           05 DL-GPA-OUT         PIC 9V99.
-       01 DL-JUNIOR-GPA.
-           05                          PIC X(9)
-               VALUE 'JUNIOR'.
-           05 DL-GPA-OUT            PIC 9V99.
-       01 DL-SENIOR-GPA.
-           05                          PIC X(9)
-               VALUE 'SENIOR'.
-           05 DL-GPA-OUT            PIC 9V99.
-
-       PROCEDURE DIVISION.
-
-       100-MAIN-MODULE.
-           PERFORM 800-INITIALIZATION-RTN.
-           PERFORM 200-DATE-ACCEPT-RTN.
-
-           PERFORM UNTIL NO-MORE-RECORDS
-               READ STUDENT-FILE
-                  AT END
-                     MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
-                  NOT AT END
-                     PERFORM 400-CALC-RTN
-               END-READ
-           END-PERFORM.
-           
-           PERFORM 500-CLASS-BREAK.
-
-           PERFORM 700-END-PROGRAM-RTN.
-
-           PERFORM 900-END-OF-JOB-RTN.
-
-           STOP RUN.
-
-       200-DATE-ACCEPT-RTN.
-           MOVE FUNCTION CURRENT-DATE TO WS-T-DATE
-           MOVE WS-IN-MO TO HL-OUT-MO
-           MOVE WS-IN-YR TO HL-OUT-YR
-           MOVE WS-IN-DAY TO HL-OUT-DAY.
-
-       
-       300-HEADING-RTN.
-           ADD 1 TO WS-PAGE-CTR.
-           MOVE WS-PAGE-CTR TO HL-OUT-PAGE
-           MOVE WS-CLASS-FRESHMAN TO DL-OUT-FRESHMAN
-           MOVE WS-CLASS-SOPHOMORE TO DL-OUT-SOPHOMORE
-           MOVE WS-CLASS-JUNIOR TO DL-OUT-JUNIOR
-           MOVE WS-CLASS-SENIOR TO DL-OUT-SENIOR
-           MOVE 0 TO WS-LINE-CTR
-           WRITE  REPORT-OUT FROM HL-HEADING1
-               AFTER ADVANCING PAGE
-           WRITE REPORT-OUT FROM HL-HEADING2
-               AFTER ADVANCING 2 LINES
-           WRITE REPORT-OUT FROM HL-HEADING3
-               AFTER ADVANCING 2 LINES
-           WRITE REPORT-OUT FROM DL-CLASS-LINE
-               AFTER ADVANCING 2 LINES
-        WRITE REPORT-OUT FROM HL-HEADING4
-               AFTER ADVANCING 2 LINE.
-       
-       400-CALC-RTN.
-           EVALUATE TRUE
-               WHEN FIRST-RECORD = 'YES'
-                    MOVE WS-CLASS-FRESHMAN TO DL-OUT-FRESHMAN
-                    MOVE WS-CLASS-SOPHOMORE TO DL-OUT-SOPHOMORE
-                    MOVE WS-CLASS-JUNIOR TO DL-OUT-JUNIOR
-                    MOVE WS-CLASS-SENIOR TO DL-OUT-SENIOR 
-                    PERFORM 300-HEADING-RTN
-                    MOVE 'NO ' TO FIRST-RECORD
-               WHEN CLASS-IN NOT = WS-CLASS-HOLD
-                   PERFORM 500-CLASS-BREAK
-               WHEN SCHOOL-IN NOT = WS-SCHOOL-HOLD
-                   PERFORM 600-SCHOOL-BREAK
-           END-EVALUATE.
-
-           IF WS-LINE-CTR IS GREATER THAN 25
-               PERFORM 300-HEADING-RTN
-
-           END-IF.
-           
-           MOVE CLASS-IN TO DL-OUT-CLASS
-           MOVE SCHOOL-IN TO DL-SCHOOL-OUT
-           MOVE GPA-IN TO DL-GPA-OUT of
-       500-CLASS-BREAK.
-       600-SCHOOL-BREAK.
-       700-END-PROGRAM-RTN.
-       800-INITIALIZATION-RTN.
-       900-END-OF-JOB-RTN.
-       
\ No newline at end of file
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROJECT4.
+       AUTHOR.
+      *ALEX STEVENS
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS RAW-SOC-SEC-NO-IN
+               FILE STATUS IS WS-STUDENT-FILE-STATUS.
+
+           SELECT SORT-WORK-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004.SRT".
+
+           SELECT STUDENT-SORTED-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004S.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT STUDENT-REPORT
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT DEAN-LIST-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004D.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ACADEMIC-LIMIT-FILE
+               ASSIGN TO
+                   "W:\CIS 253\Projects\CIS253PROJECT4INFO\CH1004C.CTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LIMIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  STUDENT-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+       01  STUDENT-REC-IN.
+           05  RAW-SOC-SEC-NO-IN           PIC X(9).
+           05  FILLER                      PIC X(30).
+
+       SD  SORT-WORK-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+       01  SORT-WORK-REC.
+           05  SW-SOC-SEC-NO               PIC X(9).
+           05  SW-NAME                     PIC X(21).
+           05  SW-CLASS                    PIC X.
+           05  SW-SCHOOL                   PIC X.
+           05  SW-GPA                      PIC 9V99.
+           05  SW-CREDITS                  PIC 9(3).
+           05  SW-ACTIVE-FLAG              PIC X.
+
+       FD  STUDENT-SORTED-FILE
+           RECORD CONTAINS 39 CHARACTERS.
+       01  STUDENT-SORTED-REC.
+           COPY STUREC.
+
+       FD  STUDENT-REPORT
+           RECORD CONTAINS 80 CHARACTERS.
+       01  REPORT-OUT                      PIC X(80).
+
+       FD  DEAN-LIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  DEAN-LIST-REC                   PIC X(80).
+
+       FD  ACADEMIC-LIMIT-FILE.
+       01  ACADEMIC-LIMIT-REC.
+           05  CT-PROBATION-GPA-CUTOFF     PIC 9V99.
+           05  CT-DEANS-LIST-GPA-CUTOFF    PIC 9V99.
+           05  CT-DEGREE-CREDITS-NEEDED    PIC 9(3).
+
+       WORKING-STORAGE SECTION.
+       01  WS-WORK-AREAS.
+           05  ARE-THERE-MORE-RECORDS  PIC X(3)     VALUE 'YES'.
+               88  MORE-RECORDS                     VALUE 'YES'.
+               88  NO-MORE-RECORDS                  VALUE 'NO '.
+
+           05  FIRST-RECORD            PIC X(3)     VALUE 'YES'.
+           05  WS-LINE-CTR             PIC 99       VALUE ZEROS.
+           05  WS-PAGE-CTR             PIC 999      VALUE ZEROS.
+
+           05  WS-CLASS-HOLD           PIC X        VALUE ZEROS.
+           05  WS-SCHOOL-HOLD          PIC X        VALUE ZEROS.
+           05  WS-CLASS-NAME           PIC X(9)     VALUE SPACES.
+           05  WS-SCHOOL-NAME          PIC X(11)    VALUE SPACES.
+
+           05  WS-CLASS-GPA-SUM        PIC 9(4)V99  VALUE ZEROS.
+           05  WS-CLASS-COUNT          PIC 9(3)     VALUE ZEROS.
+           05  WS-CLASS-AVG-GPA        PIC 9V99     VALUE ZEROS.
+           05  WS-CLASS-CREDITS        PIC 9(6)     VALUE ZEROS.
+
+           05  WS-SCHOOL-GPA-SUM       PIC 9(5)V99  VALUE ZEROS.
+           05  WS-SCHOOL-COUNT         PIC 9(4)     VALUE ZEROS.
+           05  WS-SCHOOL-AVG-GPA       PIC 9V99     VALUE ZEROS.
+           05  WS-SCHOOL-CREDITS       PIC 9(7)     VALUE ZEROS.
+
+           05  WS-GRAND-CREDITS        PIC 9(8)     VALUE ZEROS.
+           05  WS-PROBATION-CTR        PIC 9(4)     VALUE ZEROS.
+           05  WS-DEANS-LIST-CTR       PIC 9(4)     VALUE ZEROS.
+           05  WS-PCT-COMPLETE         PIC ZZ9.9    VALUE ZEROS.
+
+           05  WS-STUDENT-FILE-STATUS  PIC XX       VALUE ZEROS.
+               88  WS-STUDENT-FILE-OK               VALUE '00'.
+
+           05  WS-LIMIT-FILE-STATUS    PIC XX       VALUE ZEROS.
+               88  WS-LIMIT-FILE-OK                 VALUE '00'.
+           05  WS-PROBATION-GPA-CUTOFF   PIC 9V99   VALUE 2.00.
+           05  WS-DEANS-LIST-GPA-CUTOFF  PIC 9V99   VALUE 3.50.
+           05  WS-DEGREE-CREDITS-NEEDED  PIC 9(3)   VALUE 120.
+
+           05 WS-T-DATE.
+               10  WS-IN-YR            PIC 9(4).
+               10  WS-IN-MO            PIC 9(2).
+               10  WS-IN-DAY           PIC 9(2).
+
+
+       01 HL-HEADING1.
+           05                          PIC X(23)    VALUE SPACES.
+           05                          PIC X(21)
+               VALUE 'PASS EM STATE COLLEGE'.
+           05                          PIC X(23)    VALUE SPACES.
+           05                          PIC X(5)
+               VALUE 'PAGE '.
+           05  HL-OUT-PAGE             PIC ZZ9.
+           05                          PIC X(5)     VALUE SPACES.
+       01 HL-HEADING2.
+           05                          PIC X(26)    VALUE SPACES.
+           05                          PIC X(24)
+               VALUE 'STUDENT GPA REPORT FOR'.
+           05  HL-TODAYS-DATE.
+               10 HL-OUT-MO            PIC 99.
+               10                      PIC X    VALUE '/'.
+               10 HL-OUT-DAY           PIC 99.
+               10                      PIC X    VALUE '/'.
+               10 HL-OUT-YR            PIC 9(4).
+           05                          PIC X(20)    VALUE SPACES.
+       01 DL-CLASS-HEADING.
+           05                          PIC X(14)    VALUE SPACES.
+           05                          PIC X(9)
+               VALUE 'CLASS - '.
+           05  DL-OUT-CLASS-NAME       PIC X(9).
+           05                          PIC X(48)    VALUE SPACES.
+       01 DL-SCHOOL-HEADING.
+           05                          PIC X(14)    VALUE SPACES.
+           05                          PIC X(10)
+               VALUE 'SCHOOL - '.
+           05  DL-OUT-SCHOOL-NAME      PIC X(11).
+           05                          PIC X(45)    VALUE SPACES.
+       01  HL-HEADING3.
+           05                          PIC X(17)    VALUE SPACES.
+           05                          PIC X(12)
+               VALUE 'STUDENT NAME'.
+           05                          PIC X(10)    VALUE SPACES.
+           05                          PIC X(3)
+               VALUE 'SSN'.
+           05                          PIC X(9)     VALUE SPACES.
+           05                          PIC X(3)
+               VALUE 'GPA'.
+           05                          PIC X(4)     VALUE SPACES.
+           05                          PIC X(7)
+               VALUE 'CREDITS'.
+           05                          PIC X(4)     VALUE SPACES.
+           05                          PIC X(3)
+               VALUE 'PCT'.
+           05                          PIC X(8)     VALUE SPACES.
+
+       01 DL-STUDENT-LINE.
+           05                          PIC X(17)    VALUE SPACES.
+           05  DL-OUT-NAME             PIC X(21).
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-SSN              PIC X(9).
+           05                          PIC X(3)     VALUE SPACES.
+           05  DL-OUT-GPA              PIC 9.99.
+           05                          PIC X(3)     VALUE SPACES.
+           05  DL-OUT-CREDITS          PIC ZZ9.
+           05                          PIC X(2)     VALUE SPACES.
+           05  DL-OUT-PCT-COMPLETE     PIC ZZ9.9.
+           05                          PIC X        VALUE SPACES.
+           05  DL-OUT-PROBATION        PIC X(10).
+
+       01 DL-CLASS-TOTAL-LINE.
+           05                          PIC X(20)    VALUE SPACES.
+           05                          PIC X(25)
+               VALUE 'AVERAGE GPA FOR CLASS IS'.
+           05  DL-OUT-CLASS-AVG-GPA    PIC 9.99.
+           05                          PIC X(4)     VALUE SPACES.
+           05                          PIC X(20)
+               VALUE 'TOTAL CLASS CREDITS'.
+           05  DL-OUT-CLASS-CREDITS    PIC ZZZ,ZZ9.
+
+       01 DL-SCHOOL-TOTAL-LINE.
+           05                          PIC X(20)    VALUE SPACES.
+           05                          PIC X(26)
+               VALUE 'AVERAGE GPA FOR SCHOOL IS'.
+           05  DL-OUT-SCHOOL-AVG-GPA   PIC 9.99.
+           05                          PIC X(4)     VALUE SPACES.
+           05                          PIC X(21)
+               VALUE 'TOTAL SCHOOL CREDITS'.
+           05  DL-OUT-SCHOOL-CREDITS   PIC ZZZ,ZZ9.
+
+       01 DL-GRAND-TOTAL-LINE.
+           05                          PIC X(20)    VALUE SPACES.
+           05                          PIC X(22)
+               VALUE 'TOTAL CREDITS EARNED '.
+           05  DL-OUT-GRAND-CREDITS    PIC ZZZ,ZZ9.
+           05                          PIC X(4)     VALUE SPACES.
+           05                          PIC X(22)
+               VALUE 'STUDENTS ON PROBATION'.
+           05  DL-OUT-PROBATION-CTR    PIC ZZZ9.
+
+       01 HL-HEADING-FINAL.
+           05                          PIC X(9)     VALUE SPACES.
+           05                          PIC X(13)
+               VALUE 'END OF REPORT'.
+           05                          PIC X(58)    VALUE SPACES.
+
+       01 DEL-HEADING1.
+           05                          PIC X(20)    VALUE SPACES.
+           05                          PIC X(37)
+               VALUE "DEAN'S LIST / HONOR ROLL EXTRACT".
+       01 DEL-HEADING2.
+           05                          PIC X(17)    VALUE SPACES.
+           05                          PIC X(9)
+               VALUE 'CLASS'.
+           05                          PIC X(8)     VALUE SPACES.
+           05                          PIC X(12)
+               VALUE 'STUDENT NAME'.
+           05                          PIC X(9)     VALUE SPACES.
+           05                          PIC X(3)
+               VALUE 'GPA'.
+       01 DEL-DETAIL-LINE.
+           05                          PIC X(17)    VALUE SPACES.
+           05  DEL-OUT-CLASS-NAME      PIC X(9).
+           05                          PIC X(8)     VALUE SPACES.
+           05  DEL-OUT-NAME            PIC X(21).
+           05                          PIC X(2)     VALUE SPACES.
+           05  DEL-OUT-GPA             PIC 9.99.
+       01 DEL-NONE-LINE.
+           05                          PIC X(17)    VALUE SPACES.
+           05                          PIC X(35)
+               VALUE 'NO STUDENTS MADE THE DEAN''S LIST'.
+
+       PROCEDURE DIVISION.
+
+       100-MAIN-MODULE.
+           PERFORM 800-INITIALIZATION-RTN.
+           PERFORM 200-DATE-ACCEPT-RTN.
+
+           PERFORM UNTIL NO-MORE-RECORDS
+               READ STUDENT-SORTED-FILE
+                  AT END
+                     MOVE 'NO ' TO ARE-THERE-MORE-RECORDS
+                  NOT AT END
+                     IF STUDENT-ACTIVE
+                        PERFORM 400-CALC-RTN
+                     END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 500-CLASS-BREAK.
+
+           PERFORM 700-END-PROGRAM-RTN.
+
+           PERFORM 900-END-OF-JOB-RTN.
+
+           STOP RUN.
+
+       200-DATE-ACCEPT-RTN.
+           MOVE FUNCTION CURRENT-DATE TO WS-T-DATE
+           MOVE WS-IN-MO TO HL-OUT-MO
+           MOVE WS-IN-YR TO HL-OUT-YR
+           MOVE WS-IN-DAY TO HL-OUT-DAY.
+
+      *********************************************************
+      *   300-HEADING-RTN - Performed from 100-MAIN-MODULE,   *
+      *                     400-CALC-RTN, 500-CLASS-BREAK and *
+      *                     600-SCHOOL-BREAK.  Prints the     *
+      *                     headings on a new page.           *
+      *********************************************************
+       300-HEADING-RTN.
+           ADD 1 TO WS-PAGE-CTR.
+           MOVE WS-PAGE-CTR TO HL-OUT-PAGE
+           PERFORM 320-SET-CLASS-NAME-RTN
+           PERFORM 330-SET-SCHOOL-NAME-RTN
+           MOVE WS-CLASS-NAME TO DL-OUT-CLASS-NAME
+           MOVE WS-SCHOOL-NAME TO DL-OUT-SCHOOL-NAME
+           MOVE 0 TO WS-LINE-CTR
+           WRITE  REPORT-OUT FROM HL-HEADING1
+               AFTER ADVANCING PAGE
+           WRITE REPORT-OUT FROM HL-HEADING2
+               AFTER ADVANCING 2 LINES
+           WRITE REPORT-OUT FROM DL-CLASS-HEADING
+               AFTER ADVANCING 2 LINES
+           WRITE REPORT-OUT FROM DL-SCHOOL-HEADING
+               AFTER ADVANCING 2 LINES
+           WRITE REPORT-OUT FROM HL-HEADING3
+               AFTER ADVANCING 2 LINES.
+
+      *********************************************************
+      *   320-SET-CLASS-NAME-RTN - Performed from 300-HEADING-*
+      *                     RTN, translates WS-CLASS-HOLD into*
+      *                     a printable class name.           *
+      *********************************************************
+       320-SET-CLASS-NAME-RTN.
+           EVALUATE WS-CLASS-HOLD
+               WHEN '1'
+                   MOVE 'FRESHMAN' TO WS-CLASS-NAME
+               WHEN '2'
+                   MOVE 'SOPHOMORE' TO WS-CLASS-NAME
+               WHEN '3'
+                   MOVE 'JUNIOR' TO WS-CLASS-NAME
+               WHEN '4'
+                   MOVE 'SENIOR' TO WS-CLASS-NAME
+               WHEN OTHER
+                   MOVE SPACES TO WS-CLASS-NAME
+           END-EVALUATE.
+
+      *********************************************************
+      *   330-SET-SCHOOL-NAME-RTN - Performed from 300-       *
+      *                     HEADING-RTN, translates WS-SCHOOL-*
+      *                     HOLD into a printable school name.*
+      *********************************************************
+       330-SET-SCHOOL-NAME-RTN.
+           EVALUATE WS-SCHOOL-HOLD
+               WHEN '1'
+                   MOVE 'BUSINESS' TO WS-SCHOOL-NAME
+               WHEN '2'
+                   MOVE 'ARTS' TO WS-SCHOOL-NAME
+               WHEN '3'
+                   MOVE 'ENGINEERING' TO WS-SCHOOL-NAME
+               WHEN OTHER
+                   MOVE SPACES TO WS-SCHOOL-NAME
+           END-EVALUATE.
+
+      *********************************************************
+      *   400-CALC-RTN - Performed from 100-MAIN-MODULE       *
+      *                  Controls CLASS and SCHOOL breaks and *
+      *                  prints out student information       *
+      *********************************************************
+       400-CALC-RTN.
+           EVALUATE TRUE
+               WHEN FIRST-RECORD = 'YES'
+                   MOVE CLASS-IN TO WS-CLASS-HOLD
+                   MOVE SCHOOL-IN TO WS-SCHOOL-HOLD
+                   PERFORM 300-HEADING-RTN
+                   MOVE 'NO ' TO FIRST-RECORD
+               WHEN CLASS-IN NOT = WS-CLASS-HOLD
+                   PERFORM 500-CLASS-BREAK
+               WHEN SCHOOL-IN NOT = WS-SCHOOL-HOLD
+                   PERFORM 600-SCHOOL-BREAK
+           END-EVALUATE.
+
+           IF WS-LINE-CTR IS GREATER THAN 25
+               PERFORM 300-HEADING-RTN
+           END-IF.
+
+           PERFORM 420-EDIT-PROBATION-RTN.
+
+           COMPUTE WS-PCT-COMPLETE ROUNDED =
+               (CREDITS-IN / WS-DEGREE-CREDITS-NEEDED) * 100
+
+           MOVE NAME-IN TO DL-OUT-NAME
+           MOVE SOC-SEC-NO-IN TO DL-OUT-SSN
+           MOVE GPA-IN TO DL-OUT-GPA
+           MOVE CREDITS-IN TO DL-OUT-CREDITS
+           MOVE WS-PCT-COMPLETE TO DL-OUT-PCT-COMPLETE
+           WRITE REPORT-OUT FROM DL-STUDENT-LINE
+               AFTER ADVANCING 2 LINES
+
+           ADD 1 TO WS-LINE-CTR
+           ADD GPA-IN TO WS-CLASS-GPA-SUM
+           ADD 1 TO WS-CLASS-COUNT
+           ADD CREDITS-IN TO WS-CLASS-CREDITS
+           ADD CREDITS-IN TO WS-GRAND-CREDITS
+
+           PERFORM 430-CHECK-DEANS-LIST-RTN.
+
+      *********************************************************
+      *   420-EDIT-PROBATION-RTN - Performed from 400-CALC-   *
+      *                     RTN, flags a student whose GPA-IN *
+      *                     falls below WS-PROBATION-GPA-     *
+      *                     CUTOFF as academic probation on   *
+      *                     the report.                       *
+      *********************************************************
+       420-EDIT-PROBATION-RTN.
+           IF GPA-IN < WS-PROBATION-GPA-CUTOFF
+               MOVE '*PROBATION' TO DL-OUT-PROBATION
+               ADD 1 TO WS-PROBATION-CTR
+           ELSE
+               MOVE SPACES TO DL-OUT-PROBATION
+           END-IF.
+
+      *********************************************************
+      *   430-CHECK-DEANS-LIST-RTN - Performed from 400-CALC- *
+      *                     RTN, extracts a student whose GPA-*
+      *                     IN meets or exceeds WS-DEANS-LIST-*
+      *                     GPA-CUTOFF onto the dean's list    *
+      *                     extract, grouped by CLASS-IN.      *
+      *********************************************************
+       430-CHECK-DEANS-LIST-RTN.
+           IF GPA-IN >= WS-DEANS-LIST-GPA-CUTOFF
+               MOVE WS-CLASS-NAME TO DEL-OUT-CLASS-NAME
+               MOVE NAME-IN TO DEL-OUT-NAME
+               MOVE GPA-IN TO DEL-OUT-GPA
+               WRITE DEAN-LIST-REC FROM DEL-DETAIL-LINE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WS-DEANS-LIST-CTR
+           END-IF.
+
+      *********************************************************
+      *   500-CLASS-BREAK - Performed from 100-MAIN-MODULE and*
+      *                    400-CALC-RTN, Forces a SCHOOL break*
+      *                    then prints the class average GPA  *
+      *                    and total credits                  *
+      *********************************************************
+       500-CLASS-BREAK.
+           PERFORM 600-SCHOOL-BREAK.
+
+           IF WS-CLASS-COUNT > ZERO
+               DIVIDE WS-CLASS-GPA-SUM BY WS-CLASS-COUNT
+                   GIVING WS-CLASS-AVG-GPA ROUNDED
+           ELSE
+               MOVE ZEROS TO WS-CLASS-AVG-GPA
+           END-IF.
+
+           MOVE WS-CLASS-AVG-GPA TO DL-OUT-CLASS-AVG-GPA
+           MOVE WS-CLASS-CREDITS TO DL-OUT-CLASS-CREDITS
+           WRITE REPORT-OUT FROM DL-CLASS-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+
+           ADD 1 TO WS-LINE-CTR.
+
+           IF  MORE-RECORDS
+               MOVE CLASS-IN TO WS-CLASS-HOLD
+               MOVE ZEROS TO WS-CLASS-GPA-SUM WS-CLASS-COUNT
+                             WS-CLASS-CREDITS
+               PERFORM 300-HEADING-RTN
+           END-IF.
+
+      ********************************************************
+      *  600-SCHOOL-BREAK - Performed from 400-CALC-RTN and   *
+      *                   500-CLASS-BREAK, prints the average *
+      *                   GPA and total credits for the       *
+      *                   school within the current class     *
+      ********************************************************
+       600-SCHOOL-BREAK.
+           ADD WS-CLASS-GPA-SUM TO WS-SCHOOL-GPA-SUM.
+           ADD WS-CLASS-COUNT TO WS-SCHOOL-COUNT.
+           ADD WS-CLASS-CREDITS TO WS-SCHOOL-CREDITS.
+
+           IF WS-SCHOOL-COUNT > ZERO
+               DIVIDE WS-SCHOOL-GPA-SUM BY WS-SCHOOL-COUNT
+                   GIVING WS-SCHOOL-AVG-GPA ROUNDED
+           ELSE
+               MOVE ZEROS TO WS-SCHOOL-AVG-GPA
+           END-IF.
+
+           MOVE WS-SCHOOL-AVG-GPA TO DL-OUT-SCHOOL-AVG-GPA
+           MOVE WS-SCHOOL-CREDITS TO DL-OUT-SCHOOL-CREDITS
+           WRITE REPORT-OUT FROM DL-SCHOOL-TOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+
+           ADD 1 TO WS-LINE-CTR.
+
+           IF  MORE-RECORDS
+               MOVE SCHOOL-IN TO WS-SCHOOL-HOLD
+               MOVE ZEROS TO WS-SCHOOL-GPA-SUM WS-SCHOOL-COUNT
+                             WS-SCHOOL-CREDITS
+           END-IF.
+
+           IF MORE-RECORDS AND CLASS-IN IS EQUAL TO WS-CLASS-HOLD
+               PERFORM 300-HEADING-RTN
+           END-IF.
+
+      ************************************************************
+      *  700-END-PROGRAM-RTN - Performed from 100-MAIN-MODULE    *
+      *                        Prints grand total credits and    *
+      *                        the probation/dean's list counts  *
+      ************************************************************
+       700-END-PROGRAM-RTN.
+           MOVE WS-GRAND-CREDITS TO DL-OUT-GRAND-CREDITS.
+           MOVE WS-PROBATION-CTR TO DL-OUT-PROBATION-CTR.
+           WRITE REPORT-OUT FROM DL-GRAND-TOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+           WRITE REPORT-OUT FROM HL-HEADING-FINAL
+               AFTER ADVANCING 2 LINES.
+
+           IF WS-DEANS-LIST-CTR = ZERO
+               WRITE DEAN-LIST-REC FROM DEL-NONE-LINE
+                   AFTER ADVANCING 1 LINE
+           END-IF.
+
+      ************************************************************
+      * 800-INITIALIZATION-RTN - Performed from 100-MAIN-MODULE  *
+      *                          Controls opening of files       *
+      ************************************************************
+       800-INITIALIZATION-RTN.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-CLASS
+                                SW-SCHOOL
+               USING STUDENT-FILE
+               GIVING STUDENT-SORTED-FILE.
+
+           OPEN INPUT STUDENT-SORTED-FILE
+                OUTPUT STUDENT-REPORT
+                OUTPUT DEAN-LIST-FILE.
+
+           PERFORM 810-READ-ACADEMIC-LIMITS-RTN.
+
+           WRITE DEAN-LIST-REC FROM DEL-HEADING1
+               AFTER ADVANCING PAGE
+           WRITE DEAN-LIST-REC FROM DEL-HEADING2
+               AFTER ADVANCING 2 LINES.
+
+      ***********************************************************
+      * 810-READ-ACADEMIC-LIMITS-RTN - Loads the configurable   *
+      *                    probation GPA cutoff, dean's list    *
+      *                    GPA cutoff, and degree credits needed*
+      *                    from CH1004C.CTL.  A missing control *
+      *                    file leaves the VALUE-clause defaults*
+      *                    in effect.                            *
+      ***********************************************************
+       810-READ-ACADEMIC-LIMITS-RTN.
+           OPEN INPUT ACADEMIC-LIMIT-FILE.
+           IF WS-LIMIT-FILE-OK
+               READ ACADEMIC-LIMIT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CT-PROBATION-GPA-CUTOFF
+                           TO WS-PROBATION-GPA-CUTOFF
+                       MOVE CT-DEANS-LIST-GPA-CUTOFF
+                           TO WS-DEANS-LIST-GPA-CUTOFF
+                       MOVE CT-DEGREE-CREDITS-NEEDED
+                           TO WS-DEGREE-CREDITS-NEEDED
+               END-READ
+               CLOSE ACADEMIC-LIMIT-FILE
+           END-IF.
+
+      ***********************************************************
+      * 900-END-OF-JOB-RTN - Performed from 100-MAIN-MODULE     *
+      *                      Closes the files                   *
+      ***********************************************************
+       900-END-OF-JOB-RTN.
+           CLOSE STUDENT-SORTED-FILE
+                 STUDENT-REPORT
+                 DEAN-LIST-FILE.
